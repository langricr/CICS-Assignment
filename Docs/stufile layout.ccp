@@ -1,38 +1,25 @@
-
        01  STUFILE-RECORD.
            05  STUFILE-KEY.
                10  STUFILE-PREFIX           PIC XXX VALUE 'XXX'.
                10  STUFILE-STUDENT-NO       PIC X(7).
            05  STUFILE-NAME                 PIC X(20).
-           05  STUFILE-COURSES.
-               10  STUFILE-COURSE1.    
-                   15 STUFILE-COURSE1-PART1 PIC X(4).
-                   15 STUFILE-COURSE1-PART2 PIC X(4).
-               10  STUFILE-COURSE2. 
-                   15 STUFILE-COURSE2-PART1 PIC X(4).
-                   15 STUFILE-COURSE2-PART2 PIC X(4).               
-               10  STUFILE-COURSE3.        
-                   15 STUFILE-COURSE3-PART1 PIC X(4).
-                   15 STUFILE-COURSE3-PART2 PIC X(4).
-               10  STUFILE-COURSE4.
-                   15 STUFILE-COURSE4-PART1 PIC X(4).
-                   15 STUFILE-COURSE4-PART2 PIC X(4).               
-               10  STUFILE-COURSE5.
-                   15 STUFILE-COURSE5-PART1 PIC X(4).
-                   15 STUFILE-COURSE5-PART2 PIC X(4).               
+           05  STUFILE-COURSE-TABLE OCCURS 10 TIMES.
+               10 STUFILE-COURSE-PART1      PIC X(4).
+               10 STUFILE-COURSE-PART2      PIC X(4).
 
            05  STUFILE-ADDR-LINE1           PIC X(20).
            05  STUFILE-ADDR-LINE2           PIC X(20).
            05  STUFILE-ADDR-LINE3           PIC X(20).
-           
+
            05  STUFILE-POSTAL.
                10  STUFILE-POSTAL-1         PIC XXX.
                10  STUFILE-POSTAL-2         PIC XXX.
-           
+
            05  STUFILE-PHONE.
                10  STUFILE-AREA-CODE        PIC XXX.
                10  STUFILE-EXCHANGE         PIC XXX.
                10  STUFILE-PHONE-NUM        PIC XXXX.
-           
-           05  FILLER                       PIC X(11) VALUE SPACES.
 
+           05  STUFILE-LAST-MAINT-DATE      PIC S9(7) COMP-3.
+           05  STUFILE-LAST-MAINT-TIME      PIC S9(7) COMP-3.
+           05  STUFILE-LAST-MAINT-USERID    PIC X(8).
