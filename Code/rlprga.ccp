@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RLPRGA.
+        AUTHOR. RICHARD LANG.
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER. RS-6000.
+         OBJECT-COMPUTER. RS-6000.
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+         COPY 'RLMAP3'.
+         01 WS-TRANSFER-FIELD              PIC X(2).
+         01 WS-TRANSFER-LENGTH             PIC S9(4) COMP VALUE 2.
+
+         01  DUPREC-FOUND                  PIC 9 VALUE 0.
+         01  COURSE-FOUND                  PIC 9 VALUE 1.
+         01  WS-BAD-COURSE                 PIC X(8).
+         01  WS-COURSE-IDX                 PIC S9(4) COMP.
+         01  WS-AUDIT-ACTION                PIC X(10).
+
+         COPY 'STUFILE'.
+         COPY 'COURSEM'.
+         COPY 'AUDITLOG'.
+
+         01 STUFILE-LENGTH                 PIC S9(4) COMP VALUE 202.
+         01 COURSEM-LENGTH                 PIC S9(4) COMP VALUE 38.
+         01 AUDITLOG-LENGTH                PIC S9(4) COMP VALUE 50.
+
+        LINKAGE SECTION.
+         01 DFHCOMMAREA.
+          05 LK-TRANSFER                   PIC XX.
+
+       PROCEDURE DIVISION.
+        000-START-LOGIC.
+         EXEC CICS HANDLE CONDITION MAPFAIL(100-FIRST-TIME) END-EXEC.
+         EXEC CICS HANDLE CONDITION DUPREC(450-DUPREC) END-EXEC.
+         EXEC CICS HANDLE CONDITION NOTFND(380-BAD-COURSE) END-EXEC.
+         EXEC CICS HANDLE AID PF9(700-EXIT) END-EXEC.
+
+         IF EIBCALEN IS EQUAL TO 2
+          GO TO 100-FIRST-TIME
+         END-IF.
+
+         EXEC CICS RECEIVE MAP('ADDSTU') MAPSET('RLMAP3') END-EXEC.
+
+         GO TO 200-MAIN-LOGIC.
+
+        100-FIRST-TIME.
+         MOVE LOW-VALUES TO ADDSTUO.
+
+         EXEC CICS SEND MAP('ADDSTU') MAPSET('RLMAP3') ERASE
+         END-EXEC.
+         EXEC CICS RETURN TRANSID('RL03') END-EXEC.
+
+        200-MAIN-LOGIC.
+         IF STUNUMI IS NOT NUMERIC
+          MOVE LOW-VALUES TO ADDSTUO
+          MOVE 'STUDENT NUMBER MUST BE NUMERIC' TO MSGO
+          EXEC CICS SEND MAP ('ADDSTU') MAPSET ('RLMAP3')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL03') END-EXEC
+         ELSE
+         IF STUNUML < 7
+          MOVE LOW-VALUES TO ADDSTUO
+          MOVE 'STUDENT NUMBER MUST BE 7 DIGITS' TO MSGO
+          EXEC CICS SEND MAP ('ADDSTU') MAPSET ('RLMAP3')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL03') END-EXEC
+         ELSE
+          GO TO 250-VALIDATE-PHONE
+         END-IF.
+
+        250-VALIDATE-PHONE.
+         IF PHAREI IS NOT NUMERIC
+          MOVE LOW-VALUES TO ADDSTUO
+          MOVE 'PHONE AREA CODE MUST BE NUMERIC' TO MSGO
+          EXEC CICS SEND MAP ('ADDSTU') MAPSET ('RLMAP3')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL03') END-EXEC
+         ELSE
+         IF PHEXCI IS NOT NUMERIC
+          MOVE LOW-VALUES TO ADDSTUO
+          MOVE 'PHONE EXCHANGE MUST BE NUMERIC' TO MSGO
+          EXEC CICS SEND MAP ('ADDSTU') MAPSET ('RLMAP3')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL03') END-EXEC
+         ELSE
+         IF PHNUMI IS NOT NUMERIC
+          MOVE LOW-VALUES TO ADDSTUO
+          MOVE 'PHONE NUMBER MUST BE NUMERIC' TO MSGO
+          EXEC CICS SEND MAP ('ADDSTU') MAPSET ('RLMAP3')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL03') END-EXEC
+         ELSE
+          GO TO 270-VALIDATE-POSTAL
+         END-IF.
+
+        270-VALIDATE-POSTAL.
+         IF ADDRPCAI (1:1) IS NOT ALPHABETIC OR
+            ADDRPCAI (2:1) IS NOT NUMERIC OR
+            ADDRPCAI (3:1) IS NOT ALPHABETIC
+          MOVE LOW-VALUES TO ADDSTUO
+          MOVE 'POSTAL CODE FORMAT IS INVALID' TO MSGO
+          EXEC CICS SEND MAP ('ADDSTU') MAPSET ('RLMAP3')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL03') END-EXEC
+         ELSE
+         IF ADDRPCBI (1:1) IS NOT NUMERIC OR
+            ADDRPCBI (2:1) IS NOT ALPHABETIC OR
+            ADDRPCBI (3:1) IS NOT NUMERIC
+          MOVE LOW-VALUES TO ADDSTUO
+          MOVE 'POSTAL CODE FORMAT IS INVALID' TO MSGO
+          EXEC CICS SEND MAP ('ADDSTU') MAPSET ('RLMAP3')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL03') END-EXEC
+         ELSE
+          GO TO 300-BUILD-RECORD
+         END-IF.
+
+        300-BUILD-RECORD.
+         MOVE STUNUMI TO STUFILE-STUDENT-NO.
+         MOVE STUNAMEI TO STUFILE-NAME.
+         MOVE CODE1AI TO STUFILE-COURSE-PART1(1).
+         MOVE CODE1BI TO STUFILE-COURSE-PART2(1).
+         MOVE CODE2AI TO STUFILE-COURSE-PART1(2).
+         MOVE CODE2BI TO STUFILE-COURSE-PART2(2).
+         MOVE CODE3AI TO STUFILE-COURSE-PART1(3).
+         MOVE CODE3BI TO STUFILE-COURSE-PART2(3).
+         MOVE CODE4AI TO STUFILE-COURSE-PART1(4).
+         MOVE CODE4BI TO STUFILE-COURSE-PART2(4).
+         MOVE CODE5AI TO STUFILE-COURSE-PART1(5).
+         MOVE CODE5BI TO STUFILE-COURSE-PART2(5).
+         MOVE SPACES TO STUFILE-COURSE-TABLE(6).
+         MOVE SPACES TO STUFILE-COURSE-TABLE(7).
+         MOVE SPACES TO STUFILE-COURSE-TABLE(8).
+         MOVE SPACES TO STUFILE-COURSE-TABLE(9).
+         MOVE SPACES TO STUFILE-COURSE-TABLE(10).
+         MOVE ADDR1I TO STUFILE-ADDR-LINE1.
+         MOVE ADDR2I TO STUFILE-ADDR-LINE2.
+         MOVE ADDR3I TO STUFILE-ADDR-LINE3.
+         MOVE ADDRPCAI TO STUFILE-POSTAL-1.
+         MOVE ADDRPCBI TO STUFILE-POSTAL-2.
+         MOVE PHAREI TO STUFILE-AREA-CODE.
+         MOVE PHEXCI TO STUFILE-EXCHANGE.
+         MOVE PHNUMI TO STUFILE-PHONE-NUM.
+
+        350-VALIDATE-COURSES.
+         PERFORM 355-CHECK-ONE-COURSE THRU 355-EXIT
+          VARYING WS-COURSE-IDX FROM 1 BY 1
+          UNTIL WS-COURSE-IDX > 10.
+
+         GO TO 400-WRITE-RECORD.
+
+        355-CHECK-ONE-COURSE.
+         IF STUFILE-COURSE-PART1(WS-COURSE-IDX) IS EQUAL TO SPACES
+          OR STUFILE-COURSE-PART1(WS-COURSE-IDX) IS EQUAL TO LOW-VALUES
+          GO TO 355-EXIT
+         END-IF.
+
+         MOVE STUFILE-COURSE-TABLE(WS-COURSE-IDX) TO COURSEM-KEY.
+         MOVE STUFILE-COURSE-TABLE(WS-COURSE-IDX) TO WS-BAD-COURSE.
+         MOVE 1 TO COURSE-FOUND.
+
+         EXEC CICS READ FILE('COURSEM')
+          INTO (COURSEM-RECORD)
+          LENGTH (COURSEM-LENGTH)
+          RIDFLD (COURSEM-KEY)
+         END-EXEC.
+
+         IF COURSE-FOUND IS EQUAL TO 0
+          GO TO 380-BAD-COURSE
+         END-IF.
+
+        355-EXIT.
+         EXIT.
+
+        380-BAD-COURSE.
+         MOVE 0 TO COURSE-FOUND.
+         MOVE LOW-VALUES TO ADDSTUO.
+         MOVE WS-BAD-COURSE TO MSGO (1:8).
+         MOVE 'IS NOT A VALID COURSE CODE' TO MSGO (10:27).
+         EXEC CICS SEND MAP ('ADDSTU') MAPSET ('RLMAP3') END-EXEC.
+         EXEC CICS RETURN TRANSID ('RL03') END-EXEC.
+
+        400-WRITE-RECORD.
+         MOVE EIBDATE TO STUFILE-LAST-MAINT-DATE.
+         MOVE EIBTIME TO STUFILE-LAST-MAINT-TIME.
+         EXEC CICS ASSIGN USERID(STUFILE-LAST-MAINT-USERID) END-EXEC.
+
+         EXEC CICS WRITE FILE('STUFILE')
+          FROM (STUFILE-RECORD)
+          LENGTH (STUFILE-LENGTH)
+          RIDFLD (STUFILE-KEY)
+         END-EXEC.
+
+         IF DUPREC-FOUND IS EQUAL TO 1
+          GO TO 460-SEND-DUPREC-MSG
+         ELSE
+          GO TO 600-ADD-SUCCESSFUL
+         END-IF.
+
+        450-DUPREC.
+         MOVE 1 TO DUPREC-FOUND.
+
+        460-SEND-DUPREC-MSG.
+         MOVE 0 TO DUPREC-FOUND.
+         MOVE 'ADD-REJECT' TO WS-AUDIT-ACTION.
+         PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT.
+         MOVE 'STUDENT NUMBER ALREADY ON FILE' TO MSGO.
+         EXEC CICS SEND MAP ('ADDSTU') MAPSET ('RLMAP3') END-EXEC.
+         EXEC CICS RETURN TRANSID ('RL03') END-EXEC.
+
+        600-ADD-SUCCESSFUL.
+         MOVE 'ADD' TO WS-AUDIT-ACTION.
+         PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT.
+         MOVE LOW-VALUES TO ADDSTUO.
+         MOVE 'STUDENT ADDED - ENTER NEXT OR PF9 TO EXIT' TO MSGO.
+         EXEC CICS SEND MAP ('ADDSTU') MAPSET ('RLMAP3') ERASE
+         END-EXEC.
+         EXEC CICS RETURN TRANSID ('RL03') END-EXEC.
+
+        700-EXIT.
+         EXEC CICS XCTL
+          PROGRAM('RLPRGM')
+          COMMAREA( WS-TRANSFER-FIELD )
+          LENGTH( WS-TRANSFER-LENGTH )
+         END-EXEC.
+
+        9500-WRITE-AUDIT-RECORD.
+         MOVE STUFILE-KEY TO AUDITLOG-STUDENT-KEY.
+         MOVE WS-AUDIT-ACTION TO AUDITLOG-ACTION-CODE.
+         MOVE EIBTRMID TO AUDITLOG-TERM-ID.
+         EXEC CICS ASSIGN USERID(AUDITLOG-USERID) END-EXEC.
+         MOVE EIBTIME TO AUDITLOG-TIME.
+         MOVE EIBDATE TO AUDITLOG-DATE.
+
+         EXEC CICS WRITE FILE('AUDITLOG')
+          FROM (AUDITLOG-RECORD)
+          LENGTH (AUDITLOG-LENGTH)
+         END-EXEC.
+
+        9500-EXIT.
+         EXIT.
