@@ -0,0 +1,38 @@
+      ******************************************************************
+      * BMS SYMBOLIC MAP - MAPSET RLMAP4, MAP DELSTU                  *
+      * GENERATED FROM THE RLMAP4 MAPSET - DO NOT HAND EDIT FIELD LEN *
+      * USED BY THE DELETE/ARCHIVE-STUDENT TRANSACTION (RLPRGD)       *
+      ******************************************************************
+       01  DELSTUI.
+           02 FILLER                    PIC X(12).
+           02 STUNUML        COMP       PIC S9(4).
+           02 STUNUMF                   PIC X.
+           02 FILLER REDEFINES STUNUMF.
+              03 STUNUMA                PIC X.
+           02 STUNUMI                   PIC X(7).
+           02 STUNAMEL       COMP       PIC S9(4).
+           02 STUNAMEF                  PIC X.
+           02 FILLER REDEFINES STUNAMEF.
+              03 STUNAMEA               PIC X.
+           02 STUNAMEI                  PIC X(20).
+           02 CONFIRML       COMP       PIC S9(4).
+           02 CONFIRMF                  PIC X.
+           02 FILLER REDEFINES CONFIRMF.
+              03 CONFIRMA               PIC X.
+           02 CONFIRMI                  PIC X(1).
+           02 MSGL           COMP       PIC S9(4).
+           02 MSGF                      PIC X.
+           02 FILLER REDEFINES MSGF.
+              03 MSGA                   PIC X.
+           02 MSGI                      PIC X(79).
+
+       01  DELSTUO REDEFINES DELSTUI.
+           02 FILLER                    PIC X(12).
+           02 FILLER                    PIC X(3).
+           02 STUNUMO                   PIC X(7).
+           02 FILLER                    PIC X(3).
+           02 STUNAMEO                  PIC X(20).
+           02 FILLER                    PIC X(3).
+           02 CONFIRMO                  PIC X(1).
+           02 FILLER                    PIC X(3).
+           02 MSGO                      PIC X(79).
