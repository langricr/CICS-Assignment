@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RLPRGE.
+        AUTHOR. RICHARD LANG.
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER. RS-6000.
+         OBJECT-COMPUTER. RS-6000.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+          SELECT STUFILE-IN ASSIGN TO STUFILE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS STUFILE-KEY.
+
+          SELECT EXTRACT-FILE ASSIGN TO EXTRFEED
+           ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD STUFILE-IN.
+          COPY 'STUFILE'.
+
+         FD EXTRACT-FILE
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 107 CHARACTERS.
+         01  EXTRACT-REC.
+             05 EXTR-STUDENT-NO             PIC X(7).
+             05 EXTR-STUDENT-NAME            PIC X(20).
+             05 EXTR-COURSE-TABLE OCCURS 10 TIMES.
+                10 EXTR-COURSE-PART1         PIC X(4).
+                10 EXTR-COURSE-PART2         PIC X(4).
+
+        WORKING-STORAGE SECTION.
+         01  WS-STUFILE-EOF               PIC X VALUE 'N'.
+         01  WS-COURSE-IDX                PIC S9(4) COMP.
+
+       PROCEDURE DIVISION.
+        0000-MAINLINE.
+         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+         PERFORM 2000-EXTRACT-STUFILE THRU 2000-EXIT.
+         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+
+         STOP RUN.
+
+        1000-INITIALIZE.
+         OPEN INPUT STUFILE-IN.
+         OPEN OUTPUT EXTRACT-FILE.
+
+        1000-EXIT.
+         EXIT.
+
+        2000-EXTRACT-STUFILE.
+         PERFORM 2100-READ-STUFILE THRU 2100-EXIT.
+
+        2010-EXTRACT-LOOP.
+         IF WS-STUFILE-EOF IS EQUAL TO 'Y'
+          GO TO 2000-EXIT
+         END-IF.
+
+         PERFORM 2200-BUILD-EXTRACT-REC THRU 2200-EXIT.
+         WRITE EXTRACT-REC.
+         PERFORM 2100-READ-STUFILE THRU 2100-EXIT.
+         GO TO 2010-EXTRACT-LOOP.
+
+        2000-EXIT.
+         EXIT.
+
+        2100-READ-STUFILE.
+         READ STUFILE-IN NEXT RECORD
+          AT END
+           MOVE 'Y' TO WS-STUFILE-EOF
+         END-READ.
+
+        2100-EXIT.
+         EXIT.
+
+        2200-BUILD-EXTRACT-REC.
+         MOVE STUFILE-STUDENT-NO TO EXTR-STUDENT-NO.
+         MOVE STUFILE-NAME TO EXTR-STUDENT-NAME.
+
+         PERFORM 2210-MOVE-ONE-COURSE THRU 2210-EXIT
+          VARYING WS-COURSE-IDX FROM 1 BY 1
+          UNTIL WS-COURSE-IDX > 10.
+
+        2200-EXIT.
+         EXIT.
+
+        2210-MOVE-ONE-COURSE.
+         MOVE STUFILE-COURSE-PART1(WS-COURSE-IDX)
+          TO EXTR-COURSE-PART1(WS-COURSE-IDX).
+         MOVE STUFILE-COURSE-PART2(WS-COURSE-IDX)
+          TO EXTR-COURSE-PART2(WS-COURSE-IDX).
+
+        2210-EXIT.
+         EXIT.
+
+        9000-TERMINATE.
+         CLOSE STUFILE-IN.
+         CLOSE EXTRACT-FILE.
+
+        9000-EXIT.
+         EXIT.
