@@ -0,0 +1,164 @@
+      ******************************************************************
+      * BMS SYMBOLIC MAP - MAPSET RLMAP2, MAP MENUINQ                 *
+      * GENERATED FROM THE RLMAP2 MAPSET - DO NOT HAND EDIT FIELD LEN *
+      * USED FOR INQUIRY (RLPRGI) AND REUSED FOR MAINTENANCE (RLPRGU) *
+      ******************************************************************
+       01  MENUINQI.
+           02 FILLER                    PIC X(12).
+           02 STUNUML        COMP       PIC S9(4).
+           02 STUNUMF                   PIC X.
+           02 FILLER REDEFINES STUNUMF.
+              03 STUNUMA                PIC X.
+           02 STUNUMI                   PIC X(7).
+           02 STUNAMEL       COMP       PIC S9(4).
+           02 STUNAMEF                  PIC X.
+           02 FILLER REDEFINES STUNAMEF.
+              03 STUNAMEA               PIC X.
+           02 STUNAMEI                  PIC X(20).
+           02 CODE1AL        COMP       PIC S9(4).
+           02 CODE1AF                   PIC X.
+           02 FILLER REDEFINES CODE1AF.
+              03 CODE1AA                PIC X.
+           02 CODE1AI                   PIC X(4).
+           02 CODE1BL        COMP       PIC S9(4).
+           02 CODE1BF                   PIC X.
+           02 FILLER REDEFINES CODE1BF.
+              03 CODE1BA                PIC X.
+           02 CODE1BI                   PIC X(4).
+           02 CODE2AL        COMP       PIC S9(4).
+           02 CODE2AF                   PIC X.
+           02 FILLER REDEFINES CODE2AF.
+              03 CODE2AA                PIC X.
+           02 CODE2AI                   PIC X(4).
+           02 CODE2BL        COMP       PIC S9(4).
+           02 CODE2BF                   PIC X.
+           02 FILLER REDEFINES CODE2BF.
+              03 CODE2BA                PIC X.
+           02 CODE2BI                   PIC X(4).
+           02 CODE3AL        COMP       PIC S9(4).
+           02 CODE3AF                   PIC X.
+           02 FILLER REDEFINES CODE3AF.
+              03 CODE3AA                PIC X.
+           02 CODE3AI                   PIC X(4).
+           02 CODE3BL        COMP       PIC S9(4).
+           02 CODE3BF                   PIC X.
+           02 FILLER REDEFINES CODE3BF.
+              03 CODE3BA                PIC X.
+           02 CODE3BI                   PIC X(4).
+           02 CODE4AL        COMP       PIC S9(4).
+           02 CODE4AF                   PIC X.
+           02 FILLER REDEFINES CODE4AF.
+              03 CODE4AA                PIC X.
+           02 CODE4AI                   PIC X(4).
+           02 CODE4BL        COMP       PIC S9(4).
+           02 CODE4BF                   PIC X.
+           02 FILLER REDEFINES CODE4BF.
+              03 CODE4BA                PIC X.
+           02 CODE4BI                   PIC X(4).
+           02 CODE5AL        COMP       PIC S9(4).
+           02 CODE5AF                   PIC X.
+           02 FILLER REDEFINES CODE5AF.
+              03 CODE5AA                PIC X.
+           02 CODE5AI                   PIC X(4).
+           02 CODE5BL        COMP       PIC S9(4).
+           02 CODE5BF                   PIC X.
+           02 FILLER REDEFINES CODE5BF.
+              03 CODE5BA                PIC X.
+           02 CODE5BI                   PIC X(4).
+           02 ADDR1L         COMP       PIC S9(4).
+           02 ADDR1F                    PIC X.
+           02 FILLER REDEFINES ADDR1F.
+              03 ADDR1A                 PIC X.
+           02 ADDR1I                    PIC X(20).
+           02 ADDR2L         COMP       PIC S9(4).
+           02 ADDR2F                    PIC X.
+           02 FILLER REDEFINES ADDR2F.
+              03 ADDR2A                 PIC X.
+           02 ADDR2I                    PIC X(20).
+           02 ADDR3L         COMP       PIC S9(4).
+           02 ADDR3F                    PIC X.
+           02 FILLER REDEFINES ADDR3F.
+              03 ADDR3A                 PIC X.
+           02 ADDR3I                    PIC X(20).
+           02 ADDRPCAL       COMP       PIC S9(4).
+           02 ADDRPCAF                  PIC X.
+           02 FILLER REDEFINES ADDRPCAF.
+              03 ADDRPCAA               PIC X.
+           02 ADDRPCAI                  PIC X(3).
+           02 ADDRPCBL       COMP       PIC S9(4).
+           02 ADDRPCBF                  PIC X.
+           02 FILLER REDEFINES ADDRPCBF.
+              03 ADDRPCBA               PIC X.
+           02 ADDRPCBI                  PIC X(3).
+           02 PHAREL         COMP       PIC S9(4).
+           02 PHAREF                    PIC X.
+           02 FILLER REDEFINES PHAREF.
+              03 PHAREA                 PIC X.
+           02 PHAREI                    PIC X(3).
+           02 PHEXCL         COMP       PIC S9(4).
+           02 PHEXCF                    PIC X.
+           02 FILLER REDEFINES PHEXCF.
+              03 PHEXCA                 PIC X.
+           02 PHEXCI                    PIC X(3).
+           02 PHNUML         COMP       PIC S9(4).
+           02 PHNUMF                    PIC X.
+           02 FILLER REDEFINES PHNUMF.
+              03 PHNUMA                 PIC X.
+           02 PHNUMI                    PIC X(4).
+           02 LASTMNTL       COMP       PIC S9(4).
+           02 LASTMNTF                  PIC X.
+           02 FILLER REDEFINES LASTMNTF.
+              03 LASTMNTA               PIC X.
+           02 LASTMNTI                  PIC X(30).
+           02 MSGL           COMP       PIC S9(4).
+           02 MSGF                      PIC X.
+           02 FILLER REDEFINES MSGF.
+              03 MSGA                   PIC X.
+           02 MSGI                      PIC X(79).
+
+       01  MENUINQO REDEFINES MENUINQI.
+           02 FILLER                    PIC X(12).
+           02 FILLER                    PIC X(3).
+           02 STUNUMO                   PIC X(7).
+           02 FILLER                    PIC X(3).
+           02 STUNAMEO                  PIC X(20).
+           02 FILLER                    PIC X(3).
+           02 CODE1AO                   PIC X(4).
+           02 FILLER                    PIC X(3).
+           02 CODE1BO                   PIC X(4).
+           02 FILLER                    PIC X(3).
+           02 CODE2AO                   PIC X(4).
+           02 FILLER                    PIC X(3).
+           02 CODE2BO                   PIC X(4).
+           02 FILLER                    PIC X(3).
+           02 CODE3AO                   PIC X(4).
+           02 FILLER                    PIC X(3).
+           02 CODE3BO                   PIC X(4).
+           02 FILLER                    PIC X(3).
+           02 CODE4AO                   PIC X(4).
+           02 FILLER                    PIC X(3).
+           02 CODE4BO                   PIC X(4).
+           02 FILLER                    PIC X(3).
+           02 CODE5AO                   PIC X(4).
+           02 FILLER                    PIC X(3).
+           02 CODE5BO                   PIC X(4).
+           02 FILLER                    PIC X(3).
+           02 ADDR1O                    PIC X(20).
+           02 FILLER                    PIC X(3).
+           02 ADDR2O                    PIC X(20).
+           02 FILLER                    PIC X(3).
+           02 ADDR3O                    PIC X(20).
+           02 FILLER                    PIC X(3).
+           02 ADDRPCAO                  PIC X(3).
+           02 FILLER                    PIC X(3).
+           02 ADDRPCBO                  PIC X(3).
+           02 FILLER                    PIC X(3).
+           02 PHAREO                    PIC X(3).
+           02 FILLER                    PIC X(3).
+           02 PHEXCO                    PIC X(3).
+           02 FILLER                    PIC X(3).
+           02 PHNUMO                    PIC X(4).
+           02 FILLER                    PIC X(3).
+           02 LASTMNTO                  PIC X(30).
+           02 FILLER                    PIC X(3).
+           02 MSGO                      PIC X(79).
