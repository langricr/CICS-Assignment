@@ -0,0 +1,13 @@
+
+      ******************************************************************
+      * SECURITY PROFILE RECORD - ONE ENTRY PER CICS USERID, CHECKED  *
+      * BY RLPRGM BEFORE HONORING ADD/UPDATE/DELETE FROM THE MENU.    *
+      * INQUIRY (OPTION 2) IS NOT GATED BY THIS FILE.                 *
+      ******************************************************************
+       01  SECPROF-RECORD.
+           05  SECPROF-KEY.
+               10  SECPROF-USERID           PIC X(8).
+           05  SECPROF-ADD-AUTH             PIC X VALUE 'N'.
+           05  SECPROF-UPDATE-AUTH          PIC X VALUE 'N'.
+           05  SECPROF-DELETE-AUTH          PIC X VALUE 'N'.
+           05  FILLER                       PIC X(10) VALUE SPACES.
