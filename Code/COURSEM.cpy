@@ -0,0 +1,12 @@
+
+      ******************************************************************
+      * COURSE-MASTER RECORD - ONE ENTRY PER VALID COURSE CODE, KEYED  *
+      * BY THE SAME PART1/PART2 SPLIT USED IN STUFILE-RECORD'S COURSE  *
+      * SLOTS SO A COURSE CODE CAN BE USED DIRECTLY AS THE RIDFLD.     *
+      ******************************************************************
+       01  COURSEM-RECORD.
+           05  COURSEM-KEY.
+               10  COURSEM-CODE-PART1       PIC X(4).
+               10  COURSEM-CODE-PART2       PIC X(4).
+           05  COURSEM-TITLE                PIC X(20).
+           05  FILLER                       PIC X(10) VALUE SPACES.
