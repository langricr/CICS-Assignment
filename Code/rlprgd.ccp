@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RLPRGD.
+        AUTHOR. RICHARD LANG.
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER. RS-6000.
+         OBJECT-COMPUTER. RS-6000.
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+         COPY 'RLMAP4'.
+         01 WS-TRANSFER-FIELD              PIC X(2).
+         01 WS-TRANSFER-LENGTH             PIC S9(4) COMP VALUE 2.
+
+         01  RECORD-FOUND                  PIC 9 VALUE 1.
+         01  WS-CONFIRM-KEY                PIC X(10).
+         01  WS-CONFIRM-LENGTH             PIC S9(4) COMP VALUE 10.
+         01  WS-AUDIT-ACTION                PIC X(10).
+
+         COPY 'STUFILE'.
+         COPY 'STUARCH'.
+         COPY 'AUDITLOG'.
+
+         01 STUFILE-LENGTH                 PIC S9(4) COMP VALUE 202.
+         01 AUDITLOG-LENGTH                PIC S9(4) COMP VALUE 50.
+
+        LINKAGE SECTION.
+         01 DFHCOMMAREA.
+          05 LK-MODE                       PIC X.
+         01 LK-CONFIRM-AREA REDEFINES DFHCOMMAREA.
+          05 LK-CONFIRM-KEY                PIC X(10).
+
+       PROCEDURE DIVISION.
+        000-START-LOGIC.
+         EXEC CICS HANDLE CONDITION MAPFAIL(100-FIRST-TIME) END-EXEC.
+         EXEC CICS HANDLE CONDITION NOTFND(450-NOTFND) END-EXEC.
+         EXEC CICS HANDLE AID PF9(900-EXIT) END-EXEC.
+
+         IF EIBCALEN IS EQUAL TO 2
+          GO TO 100-FIRST-TIME
+         END-IF.
+
+         IF EIBCALEN IS EQUAL TO 10
+          GO TO 700-RECEIVE-FOR-CONFIRM
+         END-IF.
+
+         EXEC CICS RECEIVE MAP('DELSTU') MAPSET('RLMAP4') END-EXEC.
+
+         GO TO 200-VALIDATE-KEY.
+
+        100-FIRST-TIME.
+         MOVE LOW-VALUES TO DELSTUO.
+
+         EXEC CICS SEND MAP('DELSTU') MAPSET('RLMAP4') ERASE
+         END-EXEC.
+         EXEC CICS RETURN TRANSID('RL05') END-EXEC.
+
+        200-VALIDATE-KEY.
+         IF STUNUMI IS NOT NUMERIC
+          MOVE LOW-VALUES TO DELSTUO
+          MOVE 'STUDENT NUMBER MUST NUMERIC' TO MSGO
+          EXEC CICS SEND MAP ('DELSTU') MAPSET ('RLMAP4')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL05') END-EXEC
+         ELSE
+         IF STUNUML < 7
+          MOVE LOW-VALUES TO DELSTUO
+          MOVE 'STUDENT NUMBER MUST NUMERIC' TO MSGO
+          EXEC CICS SEND MAP ('DELSTU') MAPSET ('RLMAP4')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL05') END-EXEC
+         ELSE
+          GO TO 300-FIND-RECORD
+         END-IF.
+
+        300-FIND-RECORD.
+         MOVE STUNUMI TO STUFILE-STUDENT-NO.
+
+         EXEC CICS READ FILE('STUFILE')
+          INTO (STUFILE-RECORD)
+          LENGTH (STUFILE-LENGTH)
+          RIDFLD (STUFILE-KEY)
+         END-EXEC.
+
+         IF RECORD-FOUND IS EQUAL TO 0
+          GO TO 500-DISPLAY-RECORD-NOT-FOUND
+         ELSE
+          GO TO 600-DISPLAY-FOR-CONFIRM
+         END-IF.
+
+        450-NOTFND.
+         MOVE 0 TO RECORD-FOUND.
+
+        500-DISPLAY-RECORD-NOT-FOUND.
+         MOVE LOW-VALUES TO DELSTUO.
+         MOVE 'STUDENT NUMBER NOT FOUND' TO MSGO.
+         EXEC CICS SEND MAP ('DELSTU') MAPSET ('RLMAP4') END-EXEC.
+         EXEC CICS RETURN TRANSID ('RL05') END-EXEC.
+
+        600-DISPLAY-FOR-CONFIRM.
+         MOVE 1 TO RECORD-FOUND.
+         MOVE LOW-VALUES TO DELSTUO.
+
+         MOVE STUFILE-STUDENT-NO TO STUNUMO.
+         MOVE STUFILE-NAME TO STUNAMEO.
+         MOVE 'ENTER Y TO DELETE/ARCHIVE, ANYTHING ELSE TO CANCEL'
+          TO MSGO.
+
+         EXEC CICS SEND MAP ('DELSTU') MAPSET ('RLMAP4') END-EXEC.
+
+         MOVE STUFILE-KEY TO WS-CONFIRM-KEY.
+         EXEC CICS RETURN TRANSID ('RL05')
+          COMMAREA (WS-CONFIRM-KEY)
+          LENGTH (WS-CONFIRM-LENGTH)
+         END-EXEC.
+
+        700-RECEIVE-FOR-CONFIRM.
+         EXEC CICS RECEIVE MAP('DELSTU') MAPSET('RLMAP4') END-EXEC.
+
+         MOVE LK-CONFIRM-KEY TO STUFILE-KEY.
+
+         IF CONFIRMI IS NOT EQUAL TO 'Y'
+          MOVE LOW-VALUES TO DELSTUO
+          MOVE 'DELETE CANCELLED' TO MSGO
+          EXEC CICS SEND MAP ('DELSTU') MAPSET ('RLMAP4') ERASE
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL05') END-EXEC
+         ELSE
+          GO TO 750-ARCHIVE-AND-DELETE
+         END-IF.
+
+        750-ARCHIVE-AND-DELETE.
+         EXEC CICS READ FILE('STUFILE')
+          INTO (STUFILE-RECORD)
+          LENGTH (STUFILE-LENGTH)
+          RIDFLD (STUFILE-KEY)
+          UPDATE
+         END-EXEC.
+
+         MOVE STUFILE-RECORD TO STUARCH-RECORD.
+
+         EXEC CICS WRITE FILE('STUARCH')
+          FROM (STUARCH-RECORD)
+          LENGTH (STUFILE-LENGTH)
+          RIDFLD (STUARCH-KEY)
+         END-EXEC.
+
+         EXEC CICS DELETE FILE('STUFILE')
+          RIDFLD (STUFILE-KEY)
+         END-EXEC.
+
+         MOVE 'DELETE' TO WS-AUDIT-ACTION.
+         PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT.
+
+         MOVE LOW-VALUES TO DELSTUO.
+         MOVE 'STUDENT DELETED AND ARCHIVED' TO MSGO.
+         EXEC CICS SEND MAP ('DELSTU') MAPSET ('RLMAP4') ERASE
+         END-EXEC.
+         EXEC CICS RETURN TRANSID ('RL05') END-EXEC.
+
+        900-EXIT.
+         EXEC CICS XCTL
+          PROGRAM('RLPRGM')
+          COMMAREA( WS-TRANSFER-FIELD )
+          LENGTH( WS-TRANSFER-LENGTH )
+         END-EXEC.
+
+        9500-WRITE-AUDIT-RECORD.
+         MOVE STUFILE-KEY TO AUDITLOG-STUDENT-KEY.
+         MOVE WS-AUDIT-ACTION TO AUDITLOG-ACTION-CODE.
+         MOVE EIBTRMID TO AUDITLOG-TERM-ID.
+         EXEC CICS ASSIGN USERID(AUDITLOG-USERID) END-EXEC.
+         MOVE EIBTIME TO AUDITLOG-TIME.
+         MOVE EIBDATE TO AUDITLOG-DATE.
+
+         EXEC CICS WRITE FILE('AUDITLOG')
+          FROM (AUDITLOG-RECORD)
+          LENGTH (AUDITLOG-LENGTH)
+         END-EXEC.
+
+        9500-EXIT.
+         EXIT.
