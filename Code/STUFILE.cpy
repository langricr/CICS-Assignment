@@ -0,0 +1,26 @@
+
+       01  STUFILE-RECORD.
+           05  STUFILE-KEY.
+               10  STUFILE-PREFIX           PIC XXX VALUE 'XXX'.
+               10  STUFILE-STUDENT-NO       PIC X(7).
+           05  STUFILE-NAME                 PIC X(20).
+           05  STUFILE-COURSE-TABLE OCCURS 10 TIMES.
+               10 STUFILE-COURSE-PART1      PIC X(4).
+               10 STUFILE-COURSE-PART2      PIC X(4).
+
+           05  STUFILE-ADDR-LINE1           PIC X(20).
+           05  STUFILE-ADDR-LINE2           PIC X(20).
+           05  STUFILE-ADDR-LINE3           PIC X(20).
+
+           05  STUFILE-POSTAL.
+               10  STUFILE-POSTAL-1         PIC XXX.
+               10  STUFILE-POSTAL-2         PIC XXX.
+
+           05  STUFILE-PHONE.
+               10  STUFILE-AREA-CODE        PIC XXX.
+               10  STUFILE-EXCHANGE         PIC XXX.
+               10  STUFILE-PHONE-NUM        PIC XXXX.
+
+           05  STUFILE-LAST-MAINT-DATE      PIC S9(7) COMP-3.
+           05  STUFILE-LAST-MAINT-TIME      PIC S9(7) COMP-3.
+           05  STUFILE-LAST-MAINT-USERID    PIC X(8).
