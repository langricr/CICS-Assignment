@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RLPRGB.
+        AUTHOR. RICHARD LANG.
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER. RS-6000.
+         OBJECT-COMPUTER. RS-6000.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+          SELECT STUBACK-FILE ASSIGN TO STUBACK
+           ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD STUBACK-FILE
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 202 CHARACTERS.
+         01 STUBACK-REC                   PIC X(202).
+
+        WORKING-STORAGE SECTION.
+         COPY 'STUFILE'.
+         01 STUFILE-LENGTH                 PIC S9(4) COMP VALUE 202.
+
+         01  WS-MORE-DATA                 PIC X VALUE 'Y'.
+         01  WS-RESTART-FLAG              PIC X VALUE 'N'.
+         01  WS-CKPT-KEY                  PIC X(10) VALUE LOW-VALUES.
+         01  WS-CKPT-LENGTH               PIC S9(4) COMP VALUE 10.
+         01  WS-RECORD-COUNT              PIC S9(7) COMP VALUE 0.
+         01  WS-CHECKPOINT-INTERVAL       PIC S9(7) COMP VALUE 100.
+         01  WS-TOTAL-UNLOADED            PIC S9(7) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+        0000-MAINLINE.
+         EXEC CICS HANDLE CONDITION
+          ENDFILE(2150-END-OF-FILE)
+          QIDERR(1150-NO-CHECKPOINT)
+         END-EXEC.
+
+         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+         PERFORM 2000-UNLOAD-STUFILE THRU 2000-EXIT.
+         PERFORM 2400-FINISH-UNLOAD THRU 2400-EXIT.
+         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+
+         EXEC CICS RETURN END-EXEC.
+
+        1000-INITIALIZE.
+         PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+
+         IF WS-RESTART-FLAG IS EQUAL TO 'Y'
+          OPEN EXTEND STUBACK-FILE
+         ELSE
+          OPEN OUTPUT STUBACK-FILE
+         END-IF.
+
+        1000-EXIT.
+         EXIT.
+
+        1100-CHECK-RESTART.
+         EXEC CICS READQ TS QUEUE('STUBCKPT')
+          INTO (WS-CKPT-KEY)
+          LENGTH (WS-CKPT-LENGTH)
+         END-EXEC.
+
+         MOVE 'Y' TO WS-RESTART-FLAG.
+         GO TO 1100-EXIT.
+
+        1150-NO-CHECKPOINT.
+         MOVE LOW-VALUES TO WS-CKPT-KEY.
+         MOVE 'N' TO WS-RESTART-FLAG.
+
+        1100-EXIT.
+         EXIT.
+
+        2000-UNLOAD-STUFILE.
+         EXEC CICS STARTBR FILE('STUFILE')
+          RIDFLD (WS-CKPT-KEY)
+          GTEQ
+         END-EXEC.
+
+         IF WS-RESTART-FLAG IS EQUAL TO 'Y'
+          PERFORM 2100-READ-NEXT THRU 2100-EXIT
+         END-IF.
+
+         PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+
+        2010-UNLOAD-LOOP.
+         IF WS-MORE-DATA IS EQUAL TO 'N'
+          GO TO 2000-EXIT
+         END-IF.
+
+         PERFORM 2200-WRITE-BACKUP-REC THRU 2200-EXIT.
+         ADD 1 TO WS-RECORD-COUNT.
+         ADD 1 TO WS-TOTAL-UNLOADED.
+
+         IF WS-RECORD-COUNT IS GREATER THAN OR EQUAL TO
+            WS-CHECKPOINT-INTERVAL
+          PERFORM 2300-TAKE-CHECKPOINT THRU 2300-EXIT
+         END-IF.
+
+         PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+         GO TO 2010-UNLOAD-LOOP.
+
+        2000-EXIT.
+         EXIT.
+
+        2100-READ-NEXT.
+         EXEC CICS READNEXT FILE('STUFILE')
+          INTO (STUFILE-RECORD)
+          LENGTH (STUFILE-LENGTH)
+          RIDFLD (STUFILE-KEY)
+         END-EXEC.
+
+         MOVE 'Y' TO WS-MORE-DATA.
+         GO TO 2100-EXIT.
+
+        2150-END-OF-FILE.
+         MOVE 'N' TO WS-MORE-DATA.
+
+        2100-EXIT.
+         EXIT.
+
+        2200-WRITE-BACKUP-REC.
+         MOVE STUFILE-RECORD TO STUBACK-REC.
+         WRITE STUBACK-REC.
+         MOVE STUFILE-KEY TO WS-CKPT-KEY.
+
+        2200-EXIT.
+         EXIT.
+
+        2300-TAKE-CHECKPOINT.
+         EXEC CICS DELETEQ TS QUEUE('STUBCKPT') NOHANDLE END-EXEC.
+         EXEC CICS WRITEQ TS QUEUE('STUBCKPT')
+          FROM (WS-CKPT-KEY)
+          LENGTH (WS-CKPT-LENGTH)
+         END-EXEC.
+
+         EXEC CICS ENDBR FILE('STUFILE') END-EXEC.
+         EXEC CICS SYNCPOINT END-EXEC.
+
+         EXEC CICS STARTBR FILE('STUFILE')
+          RIDFLD (WS-CKPT-KEY)
+          GTEQ
+         END-EXEC.
+         PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+
+         MOVE 0 TO WS-RECORD-COUNT.
+
+        2300-EXIT.
+         EXIT.
+
+        2400-FINISH-UNLOAD.
+         EXEC CICS ENDBR FILE('STUFILE') END-EXEC.
+         EXEC CICS SYNCPOINT END-EXEC.
+         EXEC CICS DELETEQ TS QUEUE('STUBCKPT') NOHANDLE END-EXEC.
+
+        2400-EXIT.
+         EXIT.
+
+        9000-TERMINATE.
+         CLOSE STUBACK-FILE.
+
+        9000-EXIT.
+         EXIT.
