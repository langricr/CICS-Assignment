@@ -0,0 +1,15 @@
+
+      ******************************************************************
+      * AUDIT TRAIL RECORD - ONE ENTRY PER STUFILE ACCESS OR CHANGE,  *
+      * APPEND-ONLY. WRITTEN FROM EVERY PARAGRAPH THAT TOUCHES        *
+      * STUFILE (ADD/UPDATE/DELETE/INQUIRY) SO A RECORD CAN BE TRACED *
+      * BACK TO THE TERMINAL, USERID, AND TIME THAT CHANGED IT.       *
+      ******************************************************************
+       01  AUDITLOG-RECORD.
+           05  AUDITLOG-STUDENT-KEY         PIC X(10).
+           05  AUDITLOG-ACTION-CODE         PIC X(10).
+           05  AUDITLOG-TERM-ID             PIC X(4).
+           05  AUDITLOG-USERID              PIC X(8).
+           05  AUDITLOG-TIME                PIC S9(7) COMP-3.
+           05  AUDITLOG-DATE                PIC S9(7) COMP-3.
+           05  FILLER                       PIC X(10) VALUE SPACES.
