@@ -0,0 +1,23 @@
+      ******************************************************************
+      * BMS SYMBOLIC MAP - MAPSET RLMAP1, MAP MENU                    *
+      * GENERATED FROM THE RLMAP1 MAPSET - DO NOT HAND EDIT FIELD LEN *
+      ******************************************************************
+       01  MENUI.
+           02 FILLER                    PIC X(12).
+           02 CHOICEL        COMP       PIC S9(4).
+           02 CHOICEF                   PIC X.
+           02 FILLER REDEFINES CHOICEF.
+              03 CHOICEA                PIC X.
+           02 CHOICEI                   PIC X(1).
+           02 MSGL           COMP       PIC S9(4).
+           02 MSGF                      PIC X.
+           02 FILLER REDEFINES MSGF.
+              03 MSGA                   PIC X.
+           02 MSGI                      PIC X(79).
+
+       01  MENUO REDEFINES MENUI.
+           02 FILLER                    PIC X(12).
+           02 FILLER                    PIC X(3).
+           02 CHOICEO                   PIC X(1).
+           02 FILLER                    PIC X(3).
+           02 MSGO                      PIC X(79).
