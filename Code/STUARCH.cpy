@@ -0,0 +1,30 @@
+
+      ******************************************************************
+      * ARCHIVE/HISTORY RECORD - SAME LAYOUT AS STUFILE-RECORD, KEPT  *
+      * FOR WITHDRAWN STUDENTS DELETED FROM STUFILE BY RLPRGD.        *
+      ******************************************************************
+       01  STUARCH-RECORD.
+           05  STUARCH-KEY.
+               10  STUARCH-PREFIX           PIC XXX VALUE 'XXX'.
+               10  STUARCH-STUDENT-NO       PIC X(7).
+           05  STUARCH-NAME                 PIC X(20).
+           05  STUARCH-COURSE-TABLE OCCURS 10 TIMES.
+               10 STUARCH-COURSE-PART1      PIC X(4).
+               10 STUARCH-COURSE-PART2      PIC X(4).
+
+           05  STUARCH-ADDR-LINE1           PIC X(20).
+           05  STUARCH-ADDR-LINE2           PIC X(20).
+           05  STUARCH-ADDR-LINE3           PIC X(20).
+
+           05  STUARCH-POSTAL.
+               10  STUARCH-POSTAL-1         PIC XXX.
+               10  STUARCH-POSTAL-2         PIC XXX.
+
+           05  STUARCH-PHONE.
+               10  STUARCH-AREA-CODE        PIC XXX.
+               10  STUARCH-EXCHANGE         PIC XXX.
+               10  STUARCH-PHONE-NUM        PIC XXXX.
+
+           05  STUARCH-LAST-MAINT-DATE      PIC S9(7) COMP-3.
+           05  STUARCH-LAST-MAINT-TIME      PIC S9(7) COMP-3.
+           05  STUARCH-LAST-MAINT-USERID    PIC X(8).
