@@ -0,0 +1,642 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RLPRGU.
+        AUTHOR. RICHARD LANG.
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER. RS-6000.
+         OBJECT-COMPUTER. RS-6000.
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+         COPY 'RLMAP2'.
+         01 WS-TRANSFER-FIELD              PIC X(2).
+         01 WS-TRANSFER-LENGTH             PIC S9(4) COMP VALUE 2.
+
+         01  RECORD-FOUND                  PIC 9 VALUE 1.
+         01  COURSE-FOUND                  PIC 9 VALUE 1.
+         01  WS-BAD-COURSE                 PIC X(8).
+         01  WS-COURSE-IDX                 PIC S9(4) COMP.
+         01  WS-CURRENT-PAGE               PIC 9 VALUE 1.
+         01  WS-AUDIT-ACTION                PIC X(10).
+         01  WS-FLIP-DIRECTION              PIC X.
+
+         01  WS-DISPLAY-COMMAREA.
+          05 WS-DISPLAY-KEY                PIC X(10).
+          05 WS-DISPLAY-PAGE               PIC 9.
+         01  WS-DISPLAY-LENGTH             PIC S9(4) COMP VALUE 11.
+
+         COPY 'STUFILE'.
+         COPY 'COURSEM'.
+         COPY 'AUDITLOG'.
+
+         01 STUFILE-LENGTH                 PIC S9(4) COMP VALUE 202.
+         01 COURSEM-LENGTH                 PIC S9(4) COMP VALUE 38.
+         01 AUDITLOG-LENGTH                PIC S9(4) COMP VALUE 50.
+
+        LINKAGE SECTION.
+         01 DFHCOMMAREA.
+          05 LK-MODE                       PIC X.
+         01 LK-DISPLAY-AREA REDEFINES DFHCOMMAREA.
+          05 LK-DISPLAY-KEY                PIC X(10).
+          05 LK-DISPLAY-PAGE               PIC 9.
+
+       PROCEDURE DIVISION.
+        000-START-LOGIC.
+         EXEC CICS HANDLE CONDITION MAPFAIL(100-FIRST-TIME) END-EXEC.
+         EXEC CICS HANDLE CONDITION NOTFND(450-NOTFND) END-EXEC.
+         EXEC CICS HANDLE AID PF10(960-COURSE-NEXT-PAGE) END-EXEC.
+         EXEC CICS HANDLE AID PF11(970-COURSE-PREV-PAGE) END-EXEC.
+         EXEC CICS HANDLE AID PF9(900-EXIT) END-EXEC.
+
+         IF EIBCALEN IS EQUAL TO 2
+          GO TO 100-FIRST-TIME
+         END-IF.
+
+         IF EIBCALEN IS EQUAL TO 11
+          GO TO 800-RECEIVE-FOR-SAVE
+         END-IF.
+
+         EXEC CICS RECEIVE MAP('MENUINQ') MAPSET('RLMAP2') END-EXEC.
+
+         MOVE 1 TO WS-CURRENT-PAGE.
+         GO TO 200-VALIDATE-KEY.
+
+        100-FIRST-TIME.
+         MOVE LOW-VALUES TO MENUINQO.
+
+         EXEC CICS SEND MAP('MENUINQ') MAPSET('RLMAP2') ERASE
+         END-EXEC.
+         EXEC CICS RETURN TRANSID('RL04') END-EXEC.
+
+        200-VALIDATE-KEY.
+         IF STUNUMI IS NOT NUMERIC
+          MOVE LOW-VALUES TO MENUINQO
+          MOVE 'STUDENT NUMBER MUST NUMERIC' TO MSGO
+          EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL04') END-EXEC
+         ELSE
+         IF STUNUML < 7
+          MOVE LOW-VALUES TO MENUINQO
+          MOVE 'STUDENT NUMBER MUST NUMERIC' TO MSGO
+          EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL04') END-EXEC
+         ELSE
+          GO TO 300-FIND-RECORD
+         END-IF.
+
+        300-FIND-RECORD.
+         MOVE STUNUMI TO STUFILE-STUDENT-NO.
+
+         EXEC CICS READ FILE('STUFILE')
+          INTO (STUFILE-RECORD)
+          LENGTH (STUFILE-LENGTH)
+          RIDFLD (STUFILE-KEY)
+         END-EXEC.
+
+         IF RECORD-FOUND IS EQUAL TO 0
+          GO TO 500-DISPLAY-RECORD-NOT-FOUND
+         ELSE
+          GO TO 600-DISPLAY-RECORD-FOR-UPDATE
+         END-IF.
+
+        450-NOTFND.
+         MOVE 0 TO RECORD-FOUND.
+
+        500-DISPLAY-RECORD-NOT-FOUND.
+         MOVE LOW-VALUES TO MENUINQO.
+         MOVE 'STUDENT NUMBER NOT FOUND' TO MSGO.
+         EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2') END-EXEC.
+         EXEC CICS RETURN TRANSID ('RL04') END-EXEC.
+
+        600-DISPLAY-RECORD-FOR-UPDATE.
+         MOVE 1 TO RECORD-FOUND.
+         MOVE LOW-VALUES TO MENUINQO.
+
+         MOVE STUFILE-STUDENT-NO TO STUNUMO.
+         MOVE STUFILE-NAME TO STUNAMEO.
+
+         IF WS-CURRENT-PAGE IS EQUAL TO 2
+          GO TO 620-DISPLAY-COURSES-PAGE2
+         END-IF.
+
+        610-DISPLAY-COURSES-PAGE1.
+         MOVE STUFILE-COURSE-PART1(1) TO CODE1AO.
+         MOVE STUFILE-COURSE-PART2(1) TO CODE1BO.
+         MOVE STUFILE-COURSE-PART1(2) TO CODE2AO.
+         MOVE STUFILE-COURSE-PART2(2) TO CODE2BO.
+         MOVE STUFILE-COURSE-PART1(3) TO CODE3AO.
+         MOVE STUFILE-COURSE-PART2(3) TO CODE3BO.
+         MOVE STUFILE-COURSE-PART1(4) TO CODE4AO.
+         MOVE STUFILE-COURSE-PART2(4) TO CODE4BO.
+         MOVE STUFILE-COURSE-PART1(5) TO CODE5AO.
+         MOVE STUFILE-COURSE-PART2(5) TO CODE5BO.
+         MOVE 'CHANGE A FIELD, ENTER TO SAVE, PF10 FOR COURSES 6-10'
+          TO MSGO.
+         GO TO 630-DISPLAY-REST.
+
+        620-DISPLAY-COURSES-PAGE2.
+         MOVE STUFILE-COURSE-PART1(6) TO CODE1AO.
+         MOVE STUFILE-COURSE-PART2(6) TO CODE1BO.
+         MOVE STUFILE-COURSE-PART1(7) TO CODE2AO.
+         MOVE STUFILE-COURSE-PART2(7) TO CODE2BO.
+         MOVE STUFILE-COURSE-PART1(8) TO CODE3AO.
+         MOVE STUFILE-COURSE-PART2(8) TO CODE3BO.
+         MOVE STUFILE-COURSE-PART1(9) TO CODE4AO.
+         MOVE STUFILE-COURSE-PART2(9) TO CODE4BO.
+         MOVE STUFILE-COURSE-PART1(10) TO CODE5AO.
+         MOVE STUFILE-COURSE-PART2(10) TO CODE5BO.
+         MOVE 'CHANGE A FIELD, ENTER TO SAVE, PF11 FOR COURSES 1-5'
+          TO MSGO.
+
+        630-DISPLAY-REST.
+         MOVE STUFILE-ADDR-LINE1 TO ADDR1O.
+         MOVE STUFILE-ADDR-LINE2 TO ADDR2O.
+         MOVE STUFILE-ADDR-LINE3 TO ADDR3O.
+         MOVE STUFILE-POSTAL-1 TO ADDRPCAO.
+         MOVE STUFILE-POSTAL-2 TO ADDRPCBO.
+         MOVE STUFILE-AREA-CODE TO PHAREO.
+         MOVE STUFILE-EXCHANGE TO PHEXCO.
+         MOVE STUFILE-PHONE-NUM TO PHNUMO.
+
+         EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2') END-EXEC.
+
+         MOVE STUFILE-KEY TO WS-DISPLAY-KEY.
+         MOVE WS-CURRENT-PAGE TO WS-DISPLAY-PAGE.
+         EXEC CICS RETURN TRANSID ('RL04')
+          COMMAREA (WS-DISPLAY-COMMAREA)
+          LENGTH (WS-DISPLAY-LENGTH)
+         END-EXEC.
+
+        800-RECEIVE-FOR-SAVE.
+         EXEC CICS RECEIVE MAP('MENUINQ') MAPSET('RLMAP2') END-EXEC.
+
+         GO TO 805-VALIDATE-PHONE.
+
+        805-VALIDATE-PHONE.
+         IF PHAREL > 0 AND PHAREI IS NOT NUMERIC
+          MOVE LOW-VALUES TO MENUINQO
+          MOVE 'PHONE AREA CODE MUST BE NUMERIC' TO MSGO
+          EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL04') END-EXEC
+         ELSE
+         IF PHEXCL > 0 AND PHEXCI IS NOT NUMERIC
+          MOVE LOW-VALUES TO MENUINQO
+          MOVE 'PHONE EXCHANGE MUST BE NUMERIC' TO MSGO
+          EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL04') END-EXEC
+         ELSE
+         IF PHNUML > 0 AND PHNUMI IS NOT NUMERIC
+          MOVE LOW-VALUES TO MENUINQO
+          MOVE 'PHONE NUMBER MUST BE NUMERIC' TO MSGO
+          EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL04') END-EXEC
+         ELSE
+          GO TO 807-VALIDATE-POSTAL
+         END-IF.
+
+        807-VALIDATE-POSTAL.
+         IF ADDRPCAL > 0 AND (
+            ADDRPCAI (1:1) IS NOT ALPHABETIC OR
+            ADDRPCAI (2:1) IS NOT NUMERIC OR
+            ADDRPCAI (3:1) IS NOT ALPHABETIC)
+          MOVE LOW-VALUES TO MENUINQO
+          MOVE 'POSTAL CODE FORMAT IS INVALID' TO MSGO
+          EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL04') END-EXEC
+         ELSE
+         IF ADDRPCBL > 0 AND (
+            ADDRPCBI (1:1) IS NOT NUMERIC OR
+            ADDRPCBI (2:1) IS NOT ALPHABETIC OR
+            ADDRPCBI (3:1) IS NOT NUMERIC)
+          MOVE LOW-VALUES TO MENUINQO
+          MOVE 'POSTAL CODE FORMAT IS INVALID' TO MSGO
+          EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL04') END-EXEC
+         ELSE
+          GO TO 808-CONTINUE-SAVE
+         END-IF.
+
+        808-CONTINUE-SAVE.
+         MOVE LK-DISPLAY-KEY TO STUFILE-KEY.
+         MOVE LK-DISPLAY-PAGE TO WS-CURRENT-PAGE.
+
+         EXEC CICS READ FILE('STUFILE')
+          INTO (STUFILE-RECORD)
+          LENGTH (STUFILE-LENGTH)
+          RIDFLD (STUFILE-KEY)
+          UPDATE
+         END-EXEC.
+
+         IF STUNAMEL > 0
+          MOVE STUNAMEI TO STUFILE-NAME
+         END-IF.
+
+         IF WS-CURRENT-PAGE IS EQUAL TO 2
+          GO TO 820-SAVE-COURSES-PAGE2
+         END-IF.
+
+        810-SAVE-COURSES-PAGE1.
+         IF CODE1AL > 0
+          MOVE CODE1AI TO STUFILE-COURSE-PART1(1)
+         END-IF.
+         IF CODE1BL > 0
+          MOVE CODE1BI TO STUFILE-COURSE-PART2(1)
+         END-IF.
+         IF CODE2AL > 0
+          MOVE CODE2AI TO STUFILE-COURSE-PART1(2)
+         END-IF.
+         IF CODE2BL > 0
+          MOVE CODE2BI TO STUFILE-COURSE-PART2(2)
+         END-IF.
+         IF CODE3AL > 0
+          MOVE CODE3AI TO STUFILE-COURSE-PART1(3)
+         END-IF.
+         IF CODE3BL > 0
+          MOVE CODE3BI TO STUFILE-COURSE-PART2(3)
+         END-IF.
+         IF CODE4AL > 0
+          MOVE CODE4AI TO STUFILE-COURSE-PART1(4)
+         END-IF.
+         IF CODE4BL > 0
+          MOVE CODE4BI TO STUFILE-COURSE-PART2(4)
+         END-IF.
+         IF CODE5AL > 0
+          MOVE CODE5AI TO STUFILE-COURSE-PART1(5)
+         END-IF.
+         IF CODE5BL > 0
+          MOVE CODE5BI TO STUFILE-COURSE-PART2(5)
+         END-IF.
+         GO TO 830-SAVE-REST.
+
+        820-SAVE-COURSES-PAGE2.
+         IF CODE1AL > 0
+          MOVE CODE1AI TO STUFILE-COURSE-PART1(6)
+         END-IF.
+         IF CODE1BL > 0
+          MOVE CODE1BI TO STUFILE-COURSE-PART2(6)
+         END-IF.
+         IF CODE2AL > 0
+          MOVE CODE2AI TO STUFILE-COURSE-PART1(7)
+         END-IF.
+         IF CODE2BL > 0
+          MOVE CODE2BI TO STUFILE-COURSE-PART2(7)
+         END-IF.
+         IF CODE3AL > 0
+          MOVE CODE3AI TO STUFILE-COURSE-PART1(8)
+         END-IF.
+         IF CODE3BL > 0
+          MOVE CODE3BI TO STUFILE-COURSE-PART2(8)
+         END-IF.
+         IF CODE4AL > 0
+          MOVE CODE4AI TO STUFILE-COURSE-PART1(9)
+         END-IF.
+         IF CODE4BL > 0
+          MOVE CODE4BI TO STUFILE-COURSE-PART2(9)
+         END-IF.
+         IF CODE5AL > 0
+          MOVE CODE5AI TO STUFILE-COURSE-PART1(10)
+         END-IF.
+         IF CODE5BL > 0
+          MOVE CODE5BI TO STUFILE-COURSE-PART2(10)
+         END-IF.
+
+        830-SAVE-REST.
+         IF ADDR1L > 0
+          MOVE ADDR1I TO STUFILE-ADDR-LINE1
+         END-IF.
+         IF ADDR2L > 0
+          MOVE ADDR2I TO STUFILE-ADDR-LINE2
+         END-IF.
+         IF ADDR3L > 0
+          MOVE ADDR3I TO STUFILE-ADDR-LINE3
+         END-IF.
+         IF ADDRPCAL > 0
+          MOVE ADDRPCAI TO STUFILE-POSTAL-1
+         END-IF.
+         IF ADDRPCBL > 0
+          MOVE ADDRPCBI TO STUFILE-POSTAL-2
+         END-IF.
+         IF PHAREL > 0
+          MOVE PHAREI TO STUFILE-AREA-CODE
+         END-IF.
+         IF PHEXCL > 0
+          MOVE PHEXCI TO STUFILE-EXCHANGE
+         END-IF.
+         IF PHNUML > 0
+          MOVE PHNUMI TO STUFILE-PHONE-NUM
+         END-IF.
+
+        840-VALIDATE-COURSES.
+         EXEC CICS HANDLE CONDITION NOTFND(870-BAD-COURSE) END-EXEC.
+
+         PERFORM 845-CHECK-ONE-COURSE THRU 845-EXIT
+          VARYING WS-COURSE-IDX FROM 1 BY 1
+          UNTIL WS-COURSE-IDX > 10.
+
+         EXEC CICS HANDLE CONDITION NOTFND(450-NOTFND) END-EXEC.
+
+         GO TO 850-REWRITE-RECORD.
+
+        845-CHECK-ONE-COURSE.
+         IF STUFILE-COURSE-PART1(WS-COURSE-IDX) IS EQUAL TO SPACES
+          OR STUFILE-COURSE-PART1(WS-COURSE-IDX) IS EQUAL TO LOW-VALUES
+          GO TO 845-EXIT
+         END-IF.
+
+         MOVE STUFILE-COURSE-TABLE(WS-COURSE-IDX) TO COURSEM-KEY.
+         MOVE STUFILE-COURSE-TABLE(WS-COURSE-IDX) TO WS-BAD-COURSE.
+         MOVE 1 TO COURSE-FOUND.
+
+         EXEC CICS READ FILE('COURSEM')
+          INTO (COURSEM-RECORD)
+          LENGTH (COURSEM-LENGTH)
+          RIDFLD (COURSEM-KEY)
+         END-EXEC.
+
+         IF COURSE-FOUND IS EQUAL TO 0
+          GO TO 870-BAD-COURSE
+         END-IF.
+
+        845-EXIT.
+         EXIT.
+
+        870-BAD-COURSE.
+         MOVE 0 TO COURSE-FOUND.
+         MOVE LOW-VALUES TO MENUINQO.
+         MOVE WS-BAD-COURSE TO MSGO (1:8).
+         MOVE 'IS NOT A VALID COURSE CODE' TO MSGO (10:27).
+         EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2') END-EXEC.
+         EXEC CICS RETURN TRANSID ('RL04') END-EXEC.
+
+        850-REWRITE-RECORD.
+         MOVE EIBDATE TO STUFILE-LAST-MAINT-DATE.
+         MOVE EIBTIME TO STUFILE-LAST-MAINT-TIME.
+         EXEC CICS ASSIGN USERID(STUFILE-LAST-MAINT-USERID) END-EXEC.
+
+         EXEC CICS REWRITE FILE('STUFILE')
+          FROM (STUFILE-RECORD)
+          LENGTH (STUFILE-LENGTH)
+         END-EXEC.
+
+         MOVE 'UPDATE' TO WS-AUDIT-ACTION.
+         PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT.
+
+         MOVE LOW-VALUES TO MENUINQO.
+         MOVE 'STUDENT RECORD UPDATED' TO MSGO.
+         EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2') ERASE
+         END-EXEC.
+         EXEC CICS RETURN TRANSID ('RL04') END-EXEC.
+
+        900-EXIT.
+         EXEC CICS XCTL
+          PROGRAM('RLPRGM')
+          COMMAREA( WS-TRANSFER-FIELD )
+          LENGTH( WS-TRANSFER-LENGTH )
+         END-EXEC.
+
+        9500-WRITE-AUDIT-RECORD.
+         MOVE STUFILE-KEY TO AUDITLOG-STUDENT-KEY.
+         MOVE WS-AUDIT-ACTION TO AUDITLOG-ACTION-CODE.
+         MOVE EIBTRMID TO AUDITLOG-TERM-ID.
+         EXEC CICS ASSIGN USERID(AUDITLOG-USERID) END-EXEC.
+         MOVE EIBTIME TO AUDITLOG-TIME.
+         MOVE EIBDATE TO AUDITLOG-DATE.
+
+         EXEC CICS WRITE FILE('AUDITLOG')
+          FROM (AUDITLOG-RECORD)
+          LENGTH (AUDITLOG-LENGTH)
+         END-EXEC.
+
+        9500-EXIT.
+         EXIT.
+
+        960-COURSE-NEXT-PAGE.
+         IF EIBCALEN IS LESS THAN 11
+          GO TO 100-FIRST-TIME
+         END-IF.
+
+         MOVE 'N' TO WS-FLIP-DIRECTION.
+         GO TO 955-SAVE-BEFORE-FLIP.
+
+        970-COURSE-PREV-PAGE.
+         IF EIBCALEN IS LESS THAN 11
+          GO TO 100-FIRST-TIME
+         END-IF.
+
+         MOVE 'P' TO WS-FLIP-DIRECTION.
+         GO TO 955-SAVE-BEFORE-FLIP.
+
+        955-SAVE-BEFORE-FLIP.
+         EXEC CICS RECEIVE MAP('MENUINQ') MAPSET('RLMAP2') END-EXEC.
+
+         MOVE LK-DISPLAY-KEY TO STUFILE-KEY.
+         MOVE LK-DISPLAY-PAGE TO WS-CURRENT-PAGE.
+
+         GO TO 956-VALIDATE-PHONE-FOR-FLIP.
+
+        956-VALIDATE-PHONE-FOR-FLIP.
+         IF PHAREL > 0 AND PHAREI IS NOT NUMERIC
+          MOVE LOW-VALUES TO MENUINQO
+          MOVE 'PHONE AREA CODE MUST BE NUMERIC' TO MSGO
+          EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL04') END-EXEC
+         ELSE
+         IF PHEXCL > 0 AND PHEXCI IS NOT NUMERIC
+          MOVE LOW-VALUES TO MENUINQO
+          MOVE 'PHONE EXCHANGE MUST BE NUMERIC' TO MSGO
+          EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL04') END-EXEC
+         ELSE
+         IF PHNUML > 0 AND PHNUMI IS NOT NUMERIC
+          MOVE LOW-VALUES TO MENUINQO
+          MOVE 'PHONE NUMBER MUST BE NUMERIC' TO MSGO
+          EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL04') END-EXEC
+         ELSE
+          GO TO 957-VALIDATE-POSTAL-FOR-FLIP
+         END-IF.
+
+        957-VALIDATE-POSTAL-FOR-FLIP.
+         IF ADDRPCAL > 0 AND (
+            ADDRPCAI (1:1) IS NOT ALPHABETIC OR
+            ADDRPCAI (2:1) IS NOT NUMERIC OR
+            ADDRPCAI (3:1) IS NOT ALPHABETIC)
+          MOVE LOW-VALUES TO MENUINQO
+          MOVE 'POSTAL CODE FORMAT IS INVALID' TO MSGO
+          EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL04') END-EXEC
+         ELSE
+         IF ADDRPCBL > 0 AND (
+            ADDRPCBI (1:1) IS NOT NUMERIC OR
+            ADDRPCBI (2:1) IS NOT ALPHABETIC OR
+            ADDRPCBI (3:1) IS NOT NUMERIC)
+          MOVE LOW-VALUES TO MENUINQO
+          MOVE 'POSTAL CODE FORMAT IS INVALID' TO MSGO
+          EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL04') END-EXEC
+         ELSE
+          GO TO 958-APPLY-SAVE-FOR-FLIP
+         END-IF.
+
+        958-APPLY-SAVE-FOR-FLIP.
+         EXEC CICS READ FILE('STUFILE')
+          INTO (STUFILE-RECORD)
+          LENGTH (STUFILE-LENGTH)
+          RIDFLD (STUFILE-KEY)
+          UPDATE
+         END-EXEC.
+
+         IF STUNAMEL > 0
+          MOVE STUNAMEI TO STUFILE-NAME
+         END-IF.
+
+         IF WS-CURRENT-PAGE IS EQUAL TO 2
+          GO TO 959-SAVE-COURSES-PAGE2-FLIP
+         END-IF.
+
+        959-SAVE-COURSES-PAGE1-FLIP.
+         IF CODE1AL > 0
+          MOVE CODE1AI TO STUFILE-COURSE-PART1(1)
+         END-IF.
+         IF CODE1BL > 0
+          MOVE CODE1BI TO STUFILE-COURSE-PART2(1)
+         END-IF.
+         IF CODE2AL > 0
+          MOVE CODE2AI TO STUFILE-COURSE-PART1(2)
+         END-IF.
+         IF CODE2BL > 0
+          MOVE CODE2BI TO STUFILE-COURSE-PART2(2)
+         END-IF.
+         IF CODE3AL > 0
+          MOVE CODE3AI TO STUFILE-COURSE-PART1(3)
+         END-IF.
+         IF CODE3BL > 0
+          MOVE CODE3BI TO STUFILE-COURSE-PART2(3)
+         END-IF.
+         IF CODE4AL > 0
+          MOVE CODE4AI TO STUFILE-COURSE-PART1(4)
+         END-IF.
+         IF CODE4BL > 0
+          MOVE CODE4BI TO STUFILE-COURSE-PART2(4)
+         END-IF.
+         IF CODE5AL > 0
+          MOVE CODE5AI TO STUFILE-COURSE-PART1(5)
+         END-IF.
+         IF CODE5BL > 0
+          MOVE CODE5BI TO STUFILE-COURSE-PART2(5)
+         END-IF.
+         GO TO 959-SAVE-REST-FLIP.
+
+        959-SAVE-COURSES-PAGE2-FLIP.
+         IF CODE1AL > 0
+          MOVE CODE1AI TO STUFILE-COURSE-PART1(6)
+         END-IF.
+         IF CODE1BL > 0
+          MOVE CODE1BI TO STUFILE-COURSE-PART2(6)
+         END-IF.
+         IF CODE2AL > 0
+          MOVE CODE2AI TO STUFILE-COURSE-PART1(7)
+         END-IF.
+         IF CODE2BL > 0
+          MOVE CODE2BI TO STUFILE-COURSE-PART2(7)
+         END-IF.
+         IF CODE3AL > 0
+          MOVE CODE3AI TO STUFILE-COURSE-PART1(8)
+         END-IF.
+         IF CODE3BL > 0
+          MOVE CODE3BI TO STUFILE-COURSE-PART2(8)
+         END-IF.
+         IF CODE4AL > 0
+          MOVE CODE4AI TO STUFILE-COURSE-PART1(9)
+         END-IF.
+         IF CODE4BL > 0
+          MOVE CODE4BI TO STUFILE-COURSE-PART2(9)
+         END-IF.
+         IF CODE5AL > 0
+          MOVE CODE5AI TO STUFILE-COURSE-PART1(10)
+         END-IF.
+         IF CODE5BL > 0
+          MOVE CODE5BI TO STUFILE-COURSE-PART2(10)
+         END-IF.
+
+        959-SAVE-REST-FLIP.
+         IF ADDR1L > 0
+          MOVE ADDR1I TO STUFILE-ADDR-LINE1
+         END-IF.
+         IF ADDR2L > 0
+          MOVE ADDR2I TO STUFILE-ADDR-LINE2
+         END-IF.
+         IF ADDR3L > 0
+          MOVE ADDR3I TO STUFILE-ADDR-LINE3
+         END-IF.
+         IF ADDRPCAL > 0
+          MOVE ADDRPCAI TO STUFILE-POSTAL-1
+         END-IF.
+         IF ADDRPCBL > 0
+          MOVE ADDRPCBI TO STUFILE-POSTAL-2
+         END-IF.
+         IF PHAREL > 0
+          MOVE PHAREI TO STUFILE-AREA-CODE
+         END-IF.
+         IF PHEXCL > 0
+          MOVE PHEXCI TO STUFILE-EXCHANGE
+         END-IF.
+         IF PHNUML > 0
+          MOVE PHNUMI TO STUFILE-PHONE-NUM
+         END-IF.
+
+        959-VALIDATE-COURSES-FLIP.
+         EXEC CICS HANDLE CONDITION NOTFND(959-BAD-COURSE-FLIP)
+         END-EXEC.
+
+         PERFORM 845-CHECK-ONE-COURSE THRU 845-EXIT
+          VARYING WS-COURSE-IDX FROM 1 BY 1
+          UNTIL WS-COURSE-IDX > 10.
+
+         EXEC CICS HANDLE CONDITION NOTFND(450-NOTFND) END-EXEC.
+
+         GO TO 959-REWRITE-AND-FLIP.
+
+        959-BAD-COURSE-FLIP.
+         MOVE 0 TO COURSE-FOUND.
+         MOVE LOW-VALUES TO MENUINQO.
+         MOVE WS-BAD-COURSE TO MSGO (1:8).
+         MOVE 'IS NOT A VALID COURSE CODE' TO MSGO (10:27).
+         EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2') END-EXEC.
+         EXEC CICS RETURN TRANSID ('RL04') END-EXEC.
+
+        959-REWRITE-AND-FLIP.
+         MOVE EIBDATE TO STUFILE-LAST-MAINT-DATE.
+         MOVE EIBTIME TO STUFILE-LAST-MAINT-TIME.
+         EXEC CICS ASSIGN USERID(STUFILE-LAST-MAINT-USERID) END-EXEC.
+
+         EXEC CICS REWRITE FILE('STUFILE')
+          FROM (STUFILE-RECORD)
+          LENGTH (STUFILE-LENGTH)
+         END-EXEC.
+
+         MOVE 'UPDATE' TO WS-AUDIT-ACTION.
+         PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT.
+
+         IF WS-FLIP-DIRECTION IS EQUAL TO 'N'
+          IF WS-CURRENT-PAGE < 2
+           ADD 1 TO WS-CURRENT-PAGE
+          END-IF
+         ELSE
+          IF WS-CURRENT-PAGE > 1
+           SUBTRACT 1 FROM WS-CURRENT-PAGE
+          END-IF
+         END-IF.
+
+         GO TO 600-DISPLAY-RECORD-FOR-UPDATE.
