@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RLPRGX.
+        AUTHOR. RICHARD LANG.
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER. RS-6000.
+         OBJECT-COMPUTER. RS-6000.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+          SELECT AUDITLOG-IN ASSIGN TO AUDITLOG
+           ORGANIZATION IS SEQUENTIAL.
+
+          SELECT REJECT-SORT-FILE ASSIGN TO SRTWORK.
+
+          SELECT EXCEPT-RPT ASSIGN TO EXCPRPT
+           ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD AUDITLOG-IN.
+          COPY 'AUDITLOG'.
+
+         SD REJECT-SORT-FILE
+          RECORD CONTAINS 30 CHARACTERS.
+         01 SORT-REC.
+          05 SORT-TERM-ID                 PIC X(4).
+          05 SORT-USERID                  PIC X(8).
+          05 SORT-STUDENT-KEY             PIC X(10).
+          05 SORT-DATE                    PIC S9(7) COMP-3.
+          05 SORT-TIME                    PIC S9(7) COMP-3.
+
+         FD EXCEPT-RPT
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 80 CHARACTERS.
+         01 RPT-LINE                      PIC X(80).
+
+        WORKING-STORAGE SECTION.
+         01  WS-AUDITLOG-EOF              PIC X VALUE 'N'.
+         01  WS-SORT-EOF                  PIC X VALUE 'N'.
+         01  WS-PREV-TERM-ID              PIC X(4)  VALUE SPACES.
+         01  WS-PREV-USERID               PIC X(8)  VALUE SPACES.
+
+         01  WS-HEADING-LINE.
+          05 FILLER                       PIC X(10) VALUE 'TERMINAL: '.
+          05 WS-HEAD-TERM-ID               PIC X(4).
+          05 FILLER                       PIC X(4)  VALUE SPACES.
+          05 FILLER                       PIC X(8)  VALUE 'USERID: '.
+          05 WS-HEAD-USERID                PIC X(8).
+          05 FILLER                       PIC X(46) VALUE SPACES.
+
+         01  WS-COLUMN-LINE.
+          05 FILLER                       PIC X(10) VALUE 'STUDENT NO'.
+          05 FILLER                       PIC X(2)  VALUE SPACES.
+          05 FILLER                       PIC X(8)  VALUE 'DATE'.
+          05 FILLER                       PIC X(2)  VALUE SPACES.
+          05 FILLER                       PIC X(8)  VALUE 'TIME'.
+          05 FILLER                       PIC X(50) VALUE SPACES.
+
+         01  WS-DETAIL-LINE.
+          05 WS-DET-STUDENT-KEY           PIC X(10).
+          05 FILLER                       PIC X(2)  VALUE SPACES.
+          05 WS-DET-DATE                  PIC 9(7).
+          05 FILLER                       PIC X(3)  VALUE SPACES.
+          05 WS-DET-TIME                  PIC 9(7).
+          05 FILLER                       PIC X(51) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+        0000-MAINLINE.
+         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+         SORT REJECT-SORT-FILE
+          ON ASCENDING KEY SORT-TERM-ID SORT-USERID
+          INPUT PROCEDURE 2000-BUILD-SORT-FILE THRU 2000-EXIT
+          OUTPUT PROCEDURE 3000-PRINT-EXCEPTIONS THRU 3000-EXIT.
+
+         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+
+         STOP RUN.
+
+        1000-INITIALIZE.
+         OPEN INPUT AUDITLOG-IN.
+         OPEN OUTPUT EXCEPT-RPT.
+
+        1000-EXIT.
+         EXIT.
+
+        2000-BUILD-SORT-FILE.
+         PERFORM 2100-READ-AUDITLOG THRU 2100-EXIT.
+
+        2010-BUILD-LOOP.
+         IF WS-AUDITLOG-EOF IS EQUAL TO 'Y'
+          GO TO 2000-EXIT
+         END-IF.
+
+         IF AUDITLOG-ACTION-CODE IS EQUAL TO 'ADD-REJECT'
+          PERFORM 2200-RELEASE-REJECT THRU 2200-EXIT
+         END-IF.
+
+         PERFORM 2100-READ-AUDITLOG THRU 2100-EXIT.
+         GO TO 2010-BUILD-LOOP.
+
+        2000-EXIT.
+         EXIT.
+
+        2100-READ-AUDITLOG.
+         READ AUDITLOG-IN
+          AT END
+           MOVE 'Y' TO WS-AUDITLOG-EOF
+         END-READ.
+
+        2100-EXIT.
+         EXIT.
+
+        2200-RELEASE-REJECT.
+         MOVE AUDITLOG-TERM-ID TO SORT-TERM-ID.
+         MOVE AUDITLOG-USERID TO SORT-USERID.
+         MOVE AUDITLOG-STUDENT-KEY TO SORT-STUDENT-KEY.
+         MOVE AUDITLOG-DATE TO SORT-DATE.
+         MOVE AUDITLOG-TIME TO SORT-TIME.
+
+         RELEASE SORT-REC.
+
+        2200-EXIT.
+         EXIT.
+
+        3000-PRINT-EXCEPTIONS.
+         MOVE SPACES TO WS-PREV-TERM-ID.
+         MOVE SPACES TO WS-PREV-USERID.
+         PERFORM 3100-RETURN-SORT-REC THRU 3100-EXIT.
+
+        3010-PRINT-LOOP.
+         IF WS-SORT-EOF IS EQUAL TO 'Y'
+          GO TO 3000-EXIT
+         END-IF.
+
+         IF SORT-TERM-ID IS NOT EQUAL TO WS-PREV-TERM-ID OR
+            SORT-USERID IS NOT EQUAL TO WS-PREV-USERID
+          PERFORM 3200-PRINT-GROUP-HEADER THRU 3200-EXIT
+         END-IF.
+
+         PERFORM 3300-PRINT-EXCEPTION-LINE THRU 3300-EXIT.
+         MOVE SORT-TERM-ID TO WS-PREV-TERM-ID.
+         MOVE SORT-USERID TO WS-PREV-USERID.
+         PERFORM 3100-RETURN-SORT-REC THRU 3100-EXIT.
+         GO TO 3010-PRINT-LOOP.
+
+        3000-EXIT.
+         EXIT.
+
+        3100-RETURN-SORT-REC.
+         RETURN REJECT-SORT-FILE
+          AT END
+           MOVE 'Y' TO WS-SORT-EOF
+         END-RETURN.
+
+        3100-EXIT.
+         EXIT.
+
+        3200-PRINT-GROUP-HEADER.
+         MOVE SORT-TERM-ID TO WS-HEAD-TERM-ID.
+         MOVE SORT-USERID TO WS-HEAD-USERID.
+         WRITE RPT-LINE FROM WS-HEADING-LINE AFTER ADVANCING 2 LINES.
+         WRITE RPT-LINE FROM WS-COLUMN-LINE AFTER ADVANCING 1 LINE.
+
+        3200-EXIT.
+         EXIT.
+
+        3300-PRINT-EXCEPTION-LINE.
+         MOVE SORT-STUDENT-KEY TO WS-DET-STUDENT-KEY.
+         MOVE SORT-DATE TO WS-DET-DATE.
+         MOVE SORT-TIME TO WS-DET-TIME.
+         WRITE RPT-LINE FROM WS-DETAIL-LINE AFTER ADVANCING 1 LINE.
+
+        3300-EXIT.
+         EXIT.
+
+        9000-TERMINATE.
+         CLOSE AUDITLOG-IN.
+         CLOSE EXCEPT-RPT.
+
+        9000-EXIT.
+         EXIT.
