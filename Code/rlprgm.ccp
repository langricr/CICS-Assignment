@@ -10,10 +10,18 @@
        DATA DIVISION.
         WORKING-STORAGE SECTION.
          COPY 'RLMAP1'.
-         
+
          01 WS-TRANSFER-FIELD       PIC X(2).
          01 WS-TRANSFER-LENGTH      PIC S9(4) COMP VALUE 2.
-         
+
+         01  WS-USERID                 PIC X(8).
+         01  WS-PROFILE-FOUND          PIC 9 VALUE 1.
+         01  WS-CHECK-FLAG             PIC X.
+
+         COPY 'SECPROF'.
+
+         01 SECPROF-LENGTH          PIC S9(4) COMP VALUE 21.
+
         LINKAGE SECTION.
          01 DFHCOMMAREA.
           05 LK-TRANSFER                   PIC XX.
@@ -23,8 +31,9 @@
          EXEC CICS HANDLE AID PF2(400-CHOICE-2) END-EXEC.
          EXEC CICS HANDLE AID PF9(700-CHOICE-9) END-EXEC.
          EXEC CICS HANDLE CONDITION MAPFAIL(100-FIRST-TIME) END-EXEC.
-         
-         IF EIBCALEN EQUALS 2
+         EXEC CICS HANDLE CONDITION NOTFND(160-NO-PROFILE) END-EXEC.
+
+         IF EIBCALEN IS EQUAL TO 2
           GO TO 100-FIRST-TIME
          END-IF.
          
@@ -39,16 +48,24 @@
          EXEC CICS RETURN TRANSID('RL01') END-EXEC.
             
         200-MAIN-LOGIC.
+         PERFORM 150-LOOKUP-PROFILE THRU 150-EXIT.
+
          IF CHOICEI IS EQUAL TO '1'
+          MOVE SECPROF-ADD-AUTH TO WS-CHECK-FLAG
+          PERFORM 250-CHECK-AUTHORITY THRU 250-EXIT
           GO TO 300-CHOICE-1
          ELSE
          IF CHOICEI IS EQUAL TO '2'
           GO TO 400-CHOICE-2
          ELSE
          IF CHOICEI IS EQUAL TO '3'
+          MOVE SECPROF-UPDATE-AUTH TO WS-CHECK-FLAG
+          PERFORM 250-CHECK-AUTHORITY THRU 250-EXIT
           GO TO 500-CHOICE-3
          ELSE
          IF CHOICEI IS EQUAL TO '4'
+          MOVE SECPROF-DELETE-AUTH TO WS-CHECK-FLAG
+          PERFORM 250-CHECK-AUTHORITY THRU 250-EXIT
           GO TO 600-CHOICE-4
          ELSE
          IF CHOICEI IS EQUAL TO '9'
@@ -56,12 +73,48 @@
          ELSE
           GO TO 999-SEND-ERROR-MSG
          END-IF.
-         
+
+        150-LOOKUP-PROFILE.
+         MOVE 1 TO WS-PROFILE-FOUND.
+         EXEC CICS ASSIGN USERID(WS-USERID) END-EXEC.
+         MOVE WS-USERID TO SECPROF-USERID.
+
+         EXEC CICS READ FILE('SECPROF')
+          INTO (SECPROF-RECORD)
+          LENGTH (SECPROF-LENGTH)
+          RIDFLD (SECPROF-USERID)
+         END-EXEC.
+
+        150-EXIT.
+         EXIT.
+
+        160-NO-PROFILE.
+         MOVE 0 TO WS-PROFILE-FOUND.
+         MOVE 'N' TO SECPROF-ADD-AUTH
+         MOVE 'N' TO SECPROF-UPDATE-AUTH
+         MOVE 'N' TO SECPROF-DELETE-AUTH
+         GO TO 150-EXIT.
+
+        250-CHECK-AUTHORITY.
+         IF WS-CHECK-FLAG IS NOT EQUAL TO 'Y'
+          GO TO 950-UNAUTHORIZED
+         END-IF.
+
+        250-EXIT.
+         EXIT.
+
+        950-UNAUTHORIZED.
+         MOVE LOW-VALUES TO MENUO.
+         MOVE 'YOU ARE NOT AUTHORIZED FOR THAT OPTION' TO MSGO.
+         EXEC CICS SEND MAP('MENU') MAPSET('RLMAP1') END-EXEC.
+         EXEC CICS RETURN TRANSID('RL01') END-EXEC.
+  
        300-CHOICE-1.
-        MOVE LOW-VALUES TO MENUO.
-        MOVE 'YOU ENTERED ONE' TO MSGO.
-        EXEC CICS SEND MAP('MENU') MAPSET('RLMAP1') END-EXEC.
-        EXEC CICS RETURN TRANSID('RL01') END-EXEC.
+        EXEC CICS XCTL
+          PROGRAM('RLPRGA')
+          COMMAREA( WS-TRANSFER-FIELD )
+          LENGTH( WS-TRANSFER-LENGTH )
+        END-EXEC.
         
        400-CHOICE-2.
         EXEC CICS XCTL
@@ -71,16 +124,18 @@
         END-EXEC.
          
        500-CHOICE-3.
-        MOVE LOW-VALUES TO MENUO.
-        MOVE 'YOU ENTERED THREE' TO MSGO.
-        EXEC CICS SEND MAP('MENU') MAPSET('RLMAP1') END-EXEC.
-        EXEC CICS RETURN TRANSID('RL01') END-EXEC.
+        EXEC CICS XCTL
+          PROGRAM('RLPRGU')
+          COMMAREA( WS-TRANSFER-FIELD )
+          LENGTH( WS-TRANSFER-LENGTH )
+        END-EXEC.
          
        600-CHOICE-4.
-        MOVE LOW-VALUES TO MENUO.
-        MOVE 'YOU ENTERED FOUR' TO MSGO.
-        EXEC CICS SEND MAP('MENU') MAPSET('RLMAP1') END-EXEC.
-        EXEC CICS RETURN TRANSID('RL01') END-EXEC.
+        EXEC CICS XCTL
+          PROGRAM('RLPRGD')
+          COMMAREA( WS-TRANSFER-FIELD )
+          LENGTH( WS-TRANSFER-LENGTH )
+        END-EXEC.
          
        700-CHOICE-9.
         MOVE LOW-VALUES TO MENUO.
