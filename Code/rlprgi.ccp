@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-        PROGRAM-ID. RLPRGM.
+        PROGRAM-ID. RLPRGI.
          AUTHOR. RICHARD LANG.
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
@@ -10,128 +10,199 @@
          COPY 'RLMAP2'.
          01 WS-TRANSFER-FIELD              PIC X(2).
          01 WS-TRANSFER-LENGTH             PIC S9(4) COMP VALUE 2.
-         
+
          01  RECORD-FOUND                  PIC 9 VALUE 1.
-         
-         01  STUFILE-RECORD.
-          05  STUFILE-KEY.
-           10  STUFILE-PREFIX              PIC XXX VALUE 'XXX'.
-           10  STUFILE-STUDENT-NO          PIC X(7).
-          05 STUFILE-NAME                  PIC X(20).
-          05 STUFILE-COURSES.
-           10 STUFILE-COURSE1.    
-            15 STUFILE-COURSE1-PART1       PIC X(4).
-            15 STUFILE-COURSE1-PART2       PIC X(4).
-           10 STUFILE-COURSE2.             
-            15 STUFILE-COURSE2-PART1       PIC X(4).
-            15 STUFILE-COURSE2-PART2       PIC X(4).               
-           10 STUFILE-COURSE3.             
-            15 STUFILE-COURSE3-PART1       PIC X(4).
-            15 STUFILE-COURSE3-PART2       PIC X(4).
-           10 STUFILE-COURSE4.             
-            15 STUFILE-COURSE4-PART1       PIC X(4).
-            15 STUFILE-COURSE4-PART2       PIC X(4).               
-           10 STUFILE-COURSE5.             
-            15 STUFILE-COURSE5-PART1       PIC X(4).
-            15 STUFILE-COURSE5-PART2       PIC X(4).  
-          05 STUFILE-ADDR-LINE1            PIC X(20).
-          05 STUFILE-ADDR-LINE2            PIC X(20).
-          05 STUFILE-ADDR-LINE3            PIC X(20).
-          05 STUFILE-POSTAL.
-            10 STUFILE-POSTAL-1            PIC XXX.
-            10 STUFILE-POSTAL-2            PIC XXX.
-          05 STUFILE-PHONE.
-            10 STUFILE-AREA-CODE           PIC XXX.
-            10 STUFILE-EXCHANGE            PIC XXX.
-            10 STUFILE-PHONE-NUM           PIC XXXX.
-          
-          05  FILLER                       PIC X(11) VALUE SPACES.
-
-         01 STUFILE-LENGTH                 PIC S9(4) COMP VALUE 150.
-         
+         01  WS-CURRENT-PAGE               PIC 9 VALUE 1.
+         01  WS-AUDIT-ACTION                PIC X(10).
+
+         01  WS-LASTMNT-DISPLAY.
+          05 WS-LASTMNT-DATE-ED            PIC 9(7).
+          05 FILLER                        PIC X VALUE SPACE.
+          05 FILLER                        PIC X(6) VALUE 'BY '.
+          05 WS-LASTMNT-USERID-ED          PIC X(8).
+          05 FILLER                        PIC X(8) VALUE SPACES.
+
+         01  WS-RETURN-COMMAREA.
+          05 WS-RETURN-KEY                PIC X(10).
+          05 WS-RETURN-PAGE                PIC 9.
+         01  WS-RETURN-LENGTH              PIC S9(4) COMP VALUE 11.
+
+         COPY 'STUFILE'.
+         COPY 'AUDITLOG'.
+
+         01 STUFILE-LENGTH                 PIC S9(4) COMP VALUE 202.
+         01 AUDITLOG-LENGTH                PIC S9(4) COMP VALUE 50.
+
         LINKAGE SECTION.
          01 DFHCOMMAREA.
           05 LK-TRANSFER                   PIC XX.
-          
+         01 LK-BROWSE-AREA REDEFINES DFHCOMMAREA.
+          05 LK-BROWSE-KEY                 PIC X(10).
+          05 LK-BROWSE-PAGE                PIC 9.
+
        PROCEDURE DIVISION.
         000-START-LOGIC.
          EXEC CICS HANDLE CONDITION MAPFAIL (100-FIRST-TIME) END-EXEC.
          EXEC CICS HANDLE CONDITION NOTFND (400-NOTFND) END-EXEC.
+         EXEC CICS HANDLE CONDITION ENDFILE (480-BROWSE-ENDFILE)
+         END-EXEC.
+         EXEC CICS HANDLE AID PF7(750-BROWSE-PREV) END-EXEC.
+         EXEC CICS HANDLE AID PF8(760-BROWSE-NEXT) END-EXEC.
+         EXEC CICS HANDLE AID PF10(770-COURSE-NEXT-PAGE) END-EXEC.
+         EXEC CICS HANDLE AID PF11(780-COURSE-PREV-PAGE) END-EXEC.
          EXEC CICS HANDLE AID PF9(700-EXIT) END-EXEC.
-         
-         IF EIBCALEN EQUALS 2
+
+         IF EIBCALEN IS EQUAL TO 2
           GO TO 100-FIRST-TIME
          END-IF.
-         
+
          EXEC CICS RECEIVE MAP('MENUINQ') MAPSET('RLMAP2') END-EXEC.
-         
+
+         MOVE 1 TO WS-CURRENT-PAGE.
          GO TO 200-MAIN-LOGIC.
-          
+
         100-FIRST-TIME.
          MOVE LOW-VALUES TO MENUINQO.
-         
-         EXEC CICS SEND MAP('MENUINQ') MAPSET('RLMAP2') ERASE 
+
+         EXEC CICS SEND MAP('MENUINQ') MAPSET('RLMAP2') ERASE
          END-EXEC.
          EXEC CICS RETURN TRANSID('RL02') END-EXEC.
-       
+
         200-MAIN-LOGIC.
-         IF STUNUMI IS NOT NUMERIC  
-          MOVE LOW-VALUES TO MENUINQO 
-          MOVE 'STUDENT NUMBER MUST NUMERIC' TO MSGO 
-          EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2')  
-          END-EXEC 
-          EXEC CICS RETURN TRANSID ('RL02') END-EXEC 
+         IF STUNUML IS EQUAL TO 0
+          GO TO 220-CHECK-NAME-SEARCH
+         ELSE
+          GO TO 210-VALIDATE-STUNUM
+         END-IF.
+
+        210-VALIDATE-STUNUM.
+         IF STUNUMI IS NOT NUMERIC
+          MOVE LOW-VALUES TO MENUINQO
+          MOVE 'STUDENT NUMBER MUST NUMERIC' TO MSGO
+          EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL02') END-EXEC
          ELSE
          IF STUNUML < 7
-          MOVE LOW-VALUES TO MENUINQO 
-          MOVE 'STUDENT NUMBER MUST NUMERIC' TO MSGO 
-          EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2')  
-          END-EXEC 
-          EXEC CICS RETURN TRANSID ('RL02') END-EXEC 
+          MOVE LOW-VALUES TO MENUINQO
+          MOVE 'STUDENT NUMBER MUST NUMERIC' TO MSGO
+          EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL02') END-EXEC
          ELSE
           GO TO 300-FIND-RECORD
          END-IF.
-          
+
+        220-CHECK-NAME-SEARCH.
+         IF STUNAMEL IS EQUAL TO 0
+          MOVE LOW-VALUES TO MENUINQO
+          MOVE 'ENTER A STUDENT NUMBER OR A NAME TO SEARCH' TO MSGO
+          EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2')
+          END-EXEC
+          EXEC CICS RETURN TRANSID ('RL02') END-EXEC
+         ELSE
+          GO TO 350-NAME-SEARCH
+         END-IF.
+
         300-FIND-RECORD.
          MOVE STUNUMI TO STUFILE-STUDENT-NO.
-         
+
          EXEC CICS READ FILE('STUFILE')
           INTO (STUFILE-RECORD)
           LENGTH (STUFILE-LENGTH)
           RIDFLD (STUFILE-KEY)
          END-EXEC.
-        
-         IF RECORD-FOUND EQUALS 0
+
+         IF RECORD-FOUND IS EQUAL TO 0
           GO TO 500-DISPLAY-RECORD-NOT-FOUND
          ELSE
           GO TO 600-DISPLAY-RECORD
          END-IF.
-          
+
+        350-NAME-SEARCH.
+         EXEC CICS HANDLE CONDITION ENDFILE (370-NAME-NOT-FOUND)
+         END-EXEC.
+
+         MOVE LOW-VALUES TO STUFILE-KEY.
+
+         EXEC CICS STARTBR FILE('STUFILE')
+          RIDFLD (STUFILE-KEY)
+          GTEQ
+         END-EXEC.
+
+        360-NAME-SEARCH-LOOP.
+         EXEC CICS READNEXT FILE('STUFILE')
+          INTO (STUFILE-RECORD)
+          LENGTH (STUFILE-LENGTH)
+          RIDFLD (STUFILE-KEY)
+         END-EXEC.
+
+         IF STUFILE-NAME (1:STUNAMEL) IS EQUAL TO STUNAMEI (1:STUNAMEL)
+          GO TO 365-NAME-FOUND
+         ELSE
+          GO TO 360-NAME-SEARCH-LOOP
+         END-IF.
+
+        365-NAME-FOUND.
+         EXEC CICS ENDBR FILE('STUFILE') END-EXEC.
+         MOVE 1 TO WS-CURRENT-PAGE.
+         GO TO 600-DISPLAY-RECORD.
+
+        370-NAME-NOT-FOUND.
+         EXEC CICS ENDBR FILE('STUFILE') END-EXEC.
+         MOVE LOW-VALUES TO MENUINQO.
+         MOVE 'NO MATCHING STUDENT NAME FOUND' TO MSGO.
+         EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2') END-EXEC.
+         EXEC CICS RETURN TRANSID ('RL02') END-EXEC.
+
         400-NOTFND.
          MOVE 0 TO RECORD-FOUND.
-         
+
         500-DISPLAY-RECORD-NOT-FOUND.
          MOVE LOW-VALUES TO MENUINQO.
          MOVE 'STUDENT NUMBER NOT FOUND' TO MSGO.
          EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2') END-EXEC.
          EXEC CICS RETURN TRANSID ('RL02') END-EXEC.
-         
+
         600-DISPLAY-RECORD.
          MOVE 1 TO RECORD-FOUND.
          MOVE LOW-VALUES TO MENUINQO.
-        
+
          MOVE STUFILE-STUDENT-NO TO STUNUMO.
-         MOVE STUFILE-COURSE1-PART1 TO CODE1AO.
-         MOVE STUFILE-COURSE1-PART2 TO CODE1BO.
-         MOVE STUFILE-COURSE2-PART1 TO CODE2AO.
-         MOVE STUFILE-COURSE2-PART2 TO CODE2BO.
-         MOVE STUFILE-COURSE3-PART1 TO CODE3AO.
-         MOVE STUFILE-COURSE3-PART2 TO CODE3BO.
-         MOVE STUFILE-COURSE4-PART1 TO CODE4AO.
-         MOVE STUFILE-COURSE4-PART2 TO CODE4BO.
-         MOVE STUFILE-COURSE5-PART1 TO CODE5AO.
-         MOVE STUFILE-COURSE5-PART2 TO CODE5BO.
          MOVE STUFILE-NAME TO STUNAMEO.
+
+         IF WS-CURRENT-PAGE IS EQUAL TO 2
+          GO TO 620-DISPLAY-COURSES-PAGE2
+         END-IF.
+
+        610-DISPLAY-COURSES-PAGE1.
+         MOVE STUFILE-COURSE-PART1(1) TO CODE1AO.
+         MOVE STUFILE-COURSE-PART2(1) TO CODE1BO.
+         MOVE STUFILE-COURSE-PART1(2) TO CODE2AO.
+         MOVE STUFILE-COURSE-PART2(2) TO CODE2BO.
+         MOVE STUFILE-COURSE-PART1(3) TO CODE3AO.
+         MOVE STUFILE-COURSE-PART2(3) TO CODE3BO.
+         MOVE STUFILE-COURSE-PART1(4) TO CODE4AO.
+         MOVE STUFILE-COURSE-PART2(4) TO CODE4BO.
+         MOVE STUFILE-COURSE-PART1(5) TO CODE5AO.
+         MOVE STUFILE-COURSE-PART2(5) TO CODE5BO.
+         MOVE 'COURSES 1-5 OF 10 - PF10 FOR 6-10' TO MSGO.
+         GO TO 630-DISPLAY-REST.
+
+        620-DISPLAY-COURSES-PAGE2.
+         MOVE STUFILE-COURSE-PART1(6) TO CODE1AO.
+         MOVE STUFILE-COURSE-PART2(6) TO CODE1BO.
+         MOVE STUFILE-COURSE-PART1(7) TO CODE2AO.
+         MOVE STUFILE-COURSE-PART2(7) TO CODE2BO.
+         MOVE STUFILE-COURSE-PART1(8) TO CODE3AO.
+         MOVE STUFILE-COURSE-PART2(8) TO CODE3BO.
+         MOVE STUFILE-COURSE-PART1(9) TO CODE4AO.
+         MOVE STUFILE-COURSE-PART2(9) TO CODE4BO.
+         MOVE STUFILE-COURSE-PART1(10) TO CODE5AO.
+         MOVE STUFILE-COURSE-PART2(10) TO CODE5BO.
+         MOVE 'COURSES 6-10 OF 10 - PF11 FOR 1-5' TO MSGO.
+
+        630-DISPLAY-REST.
          MOVE STUFILE-ADDR-LINE1 TO ADDR1O.
 	       MOVE STUFILE-ADDR-LINE2 TO ADDR2O.
 	       MOVE STUFILE-ADDR-LINE3 TO ADDR3O.
@@ -140,13 +211,201 @@
 	       MOVE STUFILE-AREA-CODE TO PHAREO.
          MOVE STUFILE-EXCHANGE TO PHEXCO.
          MOVE STUFILE-PHONE-NUM TO PHNUMO.
-         
+
+         MOVE STUFILE-LAST-MAINT-DATE TO WS-LASTMNT-DATE-ED.
+         MOVE STUFILE-LAST-MAINT-USERID TO WS-LASTMNT-USERID-ED.
+         MOVE WS-LASTMNT-DISPLAY TO LASTMNTO.
+
+         MOVE 'INQUIRY' TO WS-AUDIT-ACTION.
+         PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT.
+
          EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2') END-EXEC.
-         EXEC CICS RETURN TRANSID ('RL02') END-EXEC.
-        
+
+         MOVE STUFILE-KEY TO WS-RETURN-KEY.
+         MOVE WS-CURRENT-PAGE TO WS-RETURN-PAGE.
+         EXEC CICS RETURN TRANSID ('RL02')
+          COMMAREA (WS-RETURN-COMMAREA)
+          LENGTH (WS-RETURN-LENGTH)
+         END-EXEC.
+
         700-EXIT.
          EXEC CICS XCTL
           PROGRAM('RLPRGM')
           COMMAREA( WS-TRANSFER-FIELD )
           LENGTH( WS-TRANSFER-LENGTH )
-        END-EXEC.
\ No newline at end of file
+        END-EXEC.
+
+        9500-WRITE-AUDIT-RECORD.
+         MOVE STUFILE-KEY TO AUDITLOG-STUDENT-KEY.
+         MOVE WS-AUDIT-ACTION TO AUDITLOG-ACTION-CODE.
+         MOVE EIBTRMID TO AUDITLOG-TERM-ID.
+         EXEC CICS ASSIGN USERID(AUDITLOG-USERID) END-EXEC.
+         MOVE EIBTIME TO AUDITLOG-TIME.
+         MOVE EIBDATE TO AUDITLOG-DATE.
+
+         EXEC CICS WRITE FILE('AUDITLOG')
+          FROM (AUDITLOG-RECORD)
+          LENGTH (AUDITLOG-LENGTH)
+         END-EXEC.
+
+        9500-EXIT.
+         EXIT.
+
+        750-BROWSE-PREV.
+         IF EIBCALEN IS LESS THAN 11
+          GO TO 790-NO-BROWSE-KEY
+         END-IF.
+
+         MOVE LK-BROWSE-KEY TO STUFILE-KEY.
+         MOVE 1 TO WS-CURRENT-PAGE.
+
+         EXEC CICS STARTBR FILE('STUFILE')
+          RIDFLD (STUFILE-KEY)
+         END-EXEC.
+         EXEC CICS READPREV FILE('STUFILE')
+          INTO (STUFILE-RECORD)
+          LENGTH (STUFILE-LENGTH)
+          RIDFLD (STUFILE-KEY)
+         END-EXEC.
+         EXEC CICS ENDBR FILE('STUFILE') END-EXEC.
+
+         GO TO 600-DISPLAY-RECORD.
+
+        760-BROWSE-NEXT.
+         IF EIBCALEN IS LESS THAN 11
+          GO TO 790-NO-BROWSE-KEY
+         END-IF.
+
+         MOVE LK-BROWSE-KEY TO STUFILE-KEY.
+         MOVE 1 TO WS-CURRENT-PAGE.
+
+         EXEC CICS STARTBR FILE('STUFILE')
+          RIDFLD (STUFILE-KEY)
+         END-EXEC.
+         EXEC CICS READNEXT FILE('STUFILE')
+          INTO (STUFILE-RECORD)
+          LENGTH (STUFILE-LENGTH)
+          RIDFLD (STUFILE-KEY)
+         END-EXEC.
+         EXEC CICS READNEXT FILE('STUFILE')
+          INTO (STUFILE-RECORD)
+          LENGTH (STUFILE-LENGTH)
+          RIDFLD (STUFILE-KEY)
+         END-EXEC.
+         EXEC CICS ENDBR FILE('STUFILE') END-EXEC.
+
+         GO TO 600-DISPLAY-RECORD.
+
+        770-COURSE-NEXT-PAGE.
+         IF EIBCALEN IS LESS THAN 11
+          GO TO 790-NO-BROWSE-KEY
+         END-IF.
+
+         MOVE LK-BROWSE-KEY TO STUFILE-KEY.
+         MOVE LK-BROWSE-PAGE TO WS-CURRENT-PAGE.
+         IF WS-CURRENT-PAGE < 2
+          ADD 1 TO WS-CURRENT-PAGE
+         END-IF.
+
+         EXEC CICS READ FILE('STUFILE')
+          INTO (STUFILE-RECORD)
+          LENGTH (STUFILE-LENGTH)
+          RIDFLD (STUFILE-KEY)
+         END-EXEC.
+
+         GO TO 600-DISPLAY-RECORD.
+
+        780-COURSE-PREV-PAGE.
+         IF EIBCALEN IS LESS THAN 11
+          GO TO 790-NO-BROWSE-KEY
+         END-IF.
+
+         MOVE LK-BROWSE-KEY TO STUFILE-KEY.
+         MOVE LK-BROWSE-PAGE TO WS-CURRENT-PAGE.
+         IF WS-CURRENT-PAGE > 1
+          SUBTRACT 1 FROM WS-CURRENT-PAGE
+         END-IF.
+
+         EXEC CICS READ FILE('STUFILE')
+          INTO (STUFILE-RECORD)
+          LENGTH (STUFILE-LENGTH)
+          RIDFLD (STUFILE-KEY)
+         END-EXEC.
+
+         GO TO 600-DISPLAY-RECORD.
+
+        480-BROWSE-ENDFILE.
+         EXEC CICS ENDBR FILE('STUFILE') END-EXEC.
+
+         EXEC CICS READ FILE('STUFILE')
+          INTO (STUFILE-RECORD)
+          LENGTH (STUFILE-LENGTH)
+          RIDFLD (STUFILE-KEY)
+         END-EXEC.
+
+         MOVE LOW-VALUES TO MENUINQO.
+         MOVE STUFILE-STUDENT-NO TO STUNUMO.
+         MOVE STUFILE-NAME TO STUNAMEO.
+
+         IF WS-CURRENT-PAGE IS EQUAL TO 2
+          GO TO 486-BOUNDARY-COURSES-PAGE2
+         END-IF.
+
+        485-BOUNDARY-COURSES-PAGE1.
+         MOVE STUFILE-COURSE-PART1(1) TO CODE1AO.
+         MOVE STUFILE-COURSE-PART2(1) TO CODE1BO.
+         MOVE STUFILE-COURSE-PART1(2) TO CODE2AO.
+         MOVE STUFILE-COURSE-PART2(2) TO CODE2BO.
+         MOVE STUFILE-COURSE-PART1(3) TO CODE3AO.
+         MOVE STUFILE-COURSE-PART2(3) TO CODE3BO.
+         MOVE STUFILE-COURSE-PART1(4) TO CODE4AO.
+         MOVE STUFILE-COURSE-PART2(4) TO CODE4BO.
+         MOVE STUFILE-COURSE-PART1(5) TO CODE5AO.
+         MOVE STUFILE-COURSE-PART2(5) TO CODE5BO.
+         GO TO 487-BOUNDARY-REST.
+
+        486-BOUNDARY-COURSES-PAGE2.
+         MOVE STUFILE-COURSE-PART1(6) TO CODE1AO.
+         MOVE STUFILE-COURSE-PART2(6) TO CODE1BO.
+         MOVE STUFILE-COURSE-PART1(7) TO CODE2AO.
+         MOVE STUFILE-COURSE-PART2(7) TO CODE2BO.
+         MOVE STUFILE-COURSE-PART1(8) TO CODE3AO.
+         MOVE STUFILE-COURSE-PART2(8) TO CODE3BO.
+         MOVE STUFILE-COURSE-PART1(9) TO CODE4AO.
+         MOVE STUFILE-COURSE-PART2(9) TO CODE4BO.
+         MOVE STUFILE-COURSE-PART1(10) TO CODE5AO.
+         MOVE STUFILE-COURSE-PART2(10) TO CODE5BO.
+
+        487-BOUNDARY-REST.
+         MOVE STUFILE-ADDR-LINE1 TO ADDR1O.
+         MOVE STUFILE-ADDR-LINE2 TO ADDR2O.
+         MOVE STUFILE-ADDR-LINE3 TO ADDR3O.
+         MOVE STUFILE-POSTAL-1 TO ADDRPCAO.
+         MOVE STUFILE-POSTAL-2 TO ADDRPCBO.
+         MOVE STUFILE-AREA-CODE TO PHAREO.
+         MOVE STUFILE-EXCHANGE TO PHEXCO.
+         MOVE STUFILE-PHONE-NUM TO PHNUMO.
+
+         MOVE STUFILE-LAST-MAINT-DATE TO WS-LASTMNT-DATE-ED.
+         MOVE STUFILE-LAST-MAINT-USERID TO WS-LASTMNT-USERID-ED.
+         MOVE WS-LASTMNT-DISPLAY TO LASTMNTO.
+
+         MOVE 'INQUIRY' TO WS-AUDIT-ACTION.
+         PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT.
+
+         MOVE 'NO MORE RECORDS IN THAT DIRECTION' TO MSGO.
+
+         EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2') END-EXEC.
+
+         MOVE STUFILE-KEY TO WS-RETURN-KEY.
+         MOVE WS-CURRENT-PAGE TO WS-RETURN-PAGE.
+         EXEC CICS RETURN TRANSID ('RL02')
+          COMMAREA (WS-RETURN-COMMAREA)
+          LENGTH (WS-RETURN-LENGTH)
+         END-EXEC.
+
+        790-NO-BROWSE-KEY.
+         MOVE LOW-VALUES TO MENUINQO.
+         MOVE 'ENTER A STUDENT NUMBER BEFORE SCROLLING' TO MSGO.
+         EXEC CICS SEND MAP ('MENUINQ') MAPSET ('RLMAP2') END-EXEC.
+         EXEC CICS RETURN TRANSID ('RL02') END-EXEC.
