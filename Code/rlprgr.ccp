@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RLPRGR.
+        AUTHOR. RICHARD LANG.
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER. RS-6000.
+         OBJECT-COMPUTER. RS-6000.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+          SELECT STUFILE-IN ASSIGN TO STUFILE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS STUFILE-KEY.
+
+          SELECT COURSE-SORT-FILE ASSIGN TO SRTWORK.
+
+          SELECT ROSTER-RPT ASSIGN TO ROSTRPT
+           ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD STUFILE-IN.
+          COPY 'STUFILE'.
+
+         SD COURSE-SORT-FILE
+          RECORD CONTAINS 45 CHARACTERS.
+         01 SORT-REC.
+          05 SORT-COURSE-CODE             PIC X(8).
+          05 SORT-STUDENT-NO              PIC X(7).
+          05 SORT-STUDENT-NAME            PIC X(20).
+          05 SORT-STUDENT-PHONE           PIC X(10).
+
+         FD ROSTER-RPT
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 80 CHARACTERS.
+         01 RPT-LINE                      PIC X(80).
+
+        WORKING-STORAGE SECTION.
+         01  WS-STUFILE-EOF               PIC X VALUE 'N'.
+         01  WS-SORT-EOF                  PIC X VALUE 'N'.
+         01  WS-COURSE-IDX                PIC S9(4) COMP.
+         01  WS-PREV-COURSE-CODE          PIC X(8) VALUE SPACES.
+
+         01  WS-HEADING-LINE.
+          05 FILLER                       PIC X(9) VALUE 'COURSE: '.
+          05 WS-HEAD-COURSE-A             PIC X(4).
+          05 FILLER                       PIC X VALUE '-'.
+          05 WS-HEAD-COURSE-B             PIC X(4).
+          05 FILLER                       PIC X(62) VALUE SPACES.
+
+         01  WS-COLUMN-LINE.
+          05 FILLER                       PIC X(10) VALUE 'STUDENT NO'.
+          05 FILLER                       PIC X(2)  VALUE SPACES.
+          05 FILLER                       PIC X(20) VALUE 'NAME'.
+          05 FILLER                       PIC X(2)  VALUE SPACES.
+          05 FILLER                       PIC X(10) VALUE 'PHONE'.
+          05 FILLER                       PIC X(36) VALUE SPACES.
+
+         01  WS-DETAIL-LINE.
+          05 WS-DET-STUDENT-NO            PIC X(10).
+          05 FILLER                       PIC X(2)  VALUE SPACES.
+          05 WS-DET-STUDENT-NAME          PIC X(20).
+          05 FILLER                       PIC X(2)  VALUE SPACES.
+          05 WS-DET-STUDENT-PHONE         PIC X(10).
+          05 FILLER                       PIC X(36) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+        0000-MAINLINE.
+         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+         SORT COURSE-SORT-FILE
+          ON ASCENDING KEY SORT-COURSE-CODE
+          INPUT PROCEDURE 2000-BUILD-SORT-FILE THRU 2000-EXIT
+          OUTPUT PROCEDURE 3000-PRINT-ROSTER THRU 3000-EXIT.
+
+         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+
+         STOP RUN.
+
+        1000-INITIALIZE.
+         OPEN INPUT STUFILE-IN.
+         OPEN OUTPUT ROSTER-RPT.
+
+        1000-EXIT.
+         EXIT.
+
+        2000-BUILD-SORT-FILE.
+         PERFORM 2100-READ-STUFILE THRU 2100-EXIT.
+
+        2010-BUILD-LOOP.
+         IF WS-STUFILE-EOF IS EQUAL TO 'Y'
+          GO TO 2000-EXIT
+         END-IF.
+
+         PERFORM 2200-EXPLODE-COURSES THRU 2200-EXIT.
+         PERFORM 2100-READ-STUFILE THRU 2100-EXIT.
+         GO TO 2010-BUILD-LOOP.
+
+        2000-EXIT.
+         EXIT.
+
+        2100-READ-STUFILE.
+         READ STUFILE-IN NEXT RECORD
+          AT END
+           MOVE 'Y' TO WS-STUFILE-EOF
+         END-READ.
+
+        2100-EXIT.
+         EXIT.
+
+        2200-EXPLODE-COURSES.
+         PERFORM 2210-RELEASE-ONE-COURSE THRU 2210-EXIT
+          VARYING WS-COURSE-IDX FROM 1 BY 1
+          UNTIL WS-COURSE-IDX > 10.
+
+        2200-EXIT.
+         EXIT.
+
+        2210-RELEASE-ONE-COURSE.
+         IF STUFILE-COURSE-PART1(WS-COURSE-IDX) IS EQUAL TO SPACES
+          GO TO 2210-EXIT
+         END-IF.
+
+         MOVE STUFILE-COURSE-TABLE(WS-COURSE-IDX) TO SORT-COURSE-CODE.
+         MOVE STUFILE-STUDENT-NO TO SORT-STUDENT-NO.
+         MOVE STUFILE-NAME TO SORT-STUDENT-NAME.
+         MOVE STUFILE-PHONE TO SORT-STUDENT-PHONE.
+
+         RELEASE SORT-REC.
+
+        2210-EXIT.
+         EXIT.
+
+        3000-PRINT-ROSTER.
+         MOVE SPACES TO WS-PREV-COURSE-CODE.
+         PERFORM 3100-RETURN-SORT-REC THRU 3100-EXIT.
+
+        3010-PRINT-LOOP.
+         IF WS-SORT-EOF IS EQUAL TO 'Y'
+          GO TO 3000-EXIT
+         END-IF.
+
+         IF SORT-COURSE-CODE IS NOT EQUAL TO WS-PREV-COURSE-CODE
+          PERFORM 3200-PRINT-COURSE-HEADER THRU 3200-EXIT
+         END-IF.
+
+         PERFORM 3300-PRINT-STUDENT-LINE THRU 3300-EXIT.
+         MOVE SORT-COURSE-CODE TO WS-PREV-COURSE-CODE.
+         PERFORM 3100-RETURN-SORT-REC THRU 3100-EXIT.
+         GO TO 3010-PRINT-LOOP.
+
+        3000-EXIT.
+         EXIT.
+
+        3100-RETURN-SORT-REC.
+         RETURN COURSE-SORT-FILE
+          AT END
+           MOVE 'Y' TO WS-SORT-EOF
+         END-RETURN.
+
+        3100-EXIT.
+         EXIT.
+
+        3200-PRINT-COURSE-HEADER.
+         MOVE SORT-COURSE-CODE(1:4) TO WS-HEAD-COURSE-A.
+         MOVE SORT-COURSE-CODE(5:4) TO WS-HEAD-COURSE-B.
+         WRITE RPT-LINE FROM WS-HEADING-LINE AFTER ADVANCING 2 LINES.
+         WRITE RPT-LINE FROM WS-COLUMN-LINE AFTER ADVANCING 1 LINE.
+
+        3200-EXIT.
+         EXIT.
+
+        3300-PRINT-STUDENT-LINE.
+         MOVE SORT-STUDENT-NO TO WS-DET-STUDENT-NO.
+         MOVE SORT-STUDENT-NAME TO WS-DET-STUDENT-NAME.
+         MOVE SORT-STUDENT-PHONE TO WS-DET-STUDENT-PHONE.
+         WRITE RPT-LINE FROM WS-DETAIL-LINE AFTER ADVANCING 1 LINE.
+
+        3300-EXIT.
+         EXIT.
+
+        9000-TERMINATE.
+         CLOSE STUFILE-IN.
+         CLOSE ROSTER-RPT.
+
+        9000-EXIT.
+         EXIT.
